@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: GRAVA A COPIA DO BOLETIM EM BLOCO DE NOTAS (TXT), NO
+      *          MESMO LAYOUT DE CABECALHO/RODAPE JA USADO PELO
+      *          PROGPRINCIPAL, PARA PODER SER CHAMADO TANTO NA HORA
+      *          DO CADASTRO QUANTO DEPOIS, COMO REIMPRESSAO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXTCOPIA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BOLETIM-TXT
+               ASSIGN TO
+                   WS-PATH-BOLETIM-TXT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-TXT
+                   .
+               SELECT CADASTRO-PF-FILE
+               ASSIGN TO
+                   WS-PATH-CADASTRO-PF
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS F-ID-PF
+                   FILE STATUS IS WS-FS-PF
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOLETIM-TXT
+       DATA RECORD IS TXT-LINHA.
+       01 TXT-LINHA.
+           03 F-CABECALHO      PIC X(34).
+           03 F-NOME           PIC X(30).
+           03 F-MATERIA        PIC X(30).
+           03 F-MEDIA          PIC X(30).
+           03 F-STATUS         PIC X(20).
+           03 F-RODAPE         PIC X(34).
+       FD CADASTRO-PF-FILE.
+           COPY CADASTRO-PF-DADOS.
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       77 WS-FS-TXT                    PIC 99.
+       77 WS-FS-PF                     PIC 99.
+          88 FS-PF-OK                  VALUE 0.
+       LINKAGE SECTION.
+           COPY INF-ALUNO.
+       PROCEDURE DIVISION USING BOLETIM-COMPLETO.
+
+       P100-INICIO.
+           OPEN OUTPUT BOLETIM-TXT
+
+           MOVE '*** RESULTADO DO PROCESSAMENTO ***'
+               TO F-CABECALHO
+           MOVE ' NOME DO ALUNO: '
+               TO F-NOME
+           SET F-NOME(17:) TO FUNCTION TRIM(WS-NOME-ALUNO)
+           MOVE 'MATERIA: '
+               TO F-MATERIA
+           SET F-MATERIA(10:) TO WS-NOME-MATERIA
+           MOVE 'MEDIA: '
+               TO F-MEDIA
+           SET F-MEDIA(8:) TO MEDIATOTAL
+           MOVE ' STATUS: '
+               TO F-STATUS
+           SET F-STATUS(10:) TO WS-SITUACAO
+           MOVE '**********************************'
+               TO F-RODAPE
+           WRITE TXT-LINHA
+
+           IF WS-ID-RESPONSAVEL NOT = 0
+               PERFORM P200-RESPONSAVEL
+           END-IF
+
+           CLOSE BOLETIM-TXT
+
+           DISPLAY 'COPIA DO BOLETIM GRAVADA EM: ' WS-PATH-BOLETIM-TXT
+           GOBACK
+           .
+
+       P200-RESPONSAVEL.
+      * Anexa os dados de contato do responsavel (CADASTROPF.DAT) na
+      * copia em TXT do boletim, no mesmo espirito do P335 do GETONE.
+           MOVE WS-ID-RESPONSAVEL TO F-ID-PF
+           OPEN INPUT CADASTRO-PF-FILE
+           IF FS-PF-OK THEN
+               READ CADASTRO-PF-FILE
+                   KEY IS F-ID-PF
+                   INVALID KEY
+                       MOVE ' RESPONSAVEL: CADASTRO NAO ENCONTRADO'
+                           TO F-CABECALHO
+                       MOVE SPACES TO F-NOME F-MATERIA F-MEDIA
+                                      F-STATUS F-RODAPE
+                       WRITE TXT-LINHA
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE SPACES TO F-NOME F-MATERIA F-MEDIA
+                       STRING ' RESPONSAVEL: '     DELIMITED BY SIZE
+                           FUNCTION TRIM(F-PRIMEIRO-NOME)
+                                                    DELIMITED BY SIZE
+                           ' '                      DELIMITED BY SIZE
+                           FUNCTION TRIM(F-SEGUNDO-NOME)
+                                                    DELIMITED BY SIZE
+                           INTO F-CABECALHO
+                       STRING 'TEL: (' DELIMITED BY SIZE
+                           F-DDD       DELIMITED BY SIZE
+                           ') '        DELIMITED BY SIZE
+                           F-PREFIXO   DELIMITED BY SIZE
+                           '-'         DELIMITED BY SIZE
+                           F-SUFIXO    DELIMITED BY SIZE
+                           INTO F-NOME
+                       STRING 'ENDERECO: '          DELIMITED BY SIZE
+                           FUNCTION TRIM(F-RUA)      DELIMITED BY SIZE
+                           ' - '                      DELIMITED BY SIZE
+                           FUNCTION TRIM(F-BAIRRO)   DELIMITED BY SIZE
+                           ' - '                      DELIMITED BY SIZE
+                           FUNCTION TRIM(F-CIDADE)   DELIMITED BY SIZE
+                           '/'                        DELIMITED BY SIZE
+                           F-UF                       DELIMITED BY SIZE
+                           INTO F-MATERIA
+                       MOVE SPACES TO F-STATUS F-RODAPE
+                       WRITE TXT-LINHA
+               END-READ
+               CLOSE CADASTRO-PF-FILE
+           ELSE
+               MOVE ' RESPONSAVEL: CADASTRO INDISPONIVEL'
+                   TO F-CABECALHO
+               MOVE SPACES TO F-NOME F-MATERIA F-MEDIA
+                              F-STATUS F-RODAPE
+               WRITE TXT-LINHA
+           END-IF
+           .
