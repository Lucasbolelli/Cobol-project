@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: TRADUZ UM CODIGO DE FILE STATUS (2 DIGITOS) PARA UMA
+      *          MENSAGEM EM LINGUAGEM CLARA, PARA NAO DEPENDER DE UM
+      *          GABARITO DE CODIGOS COBOL AO LER O ERRO NO TERMINAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSMSG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 WS-FS-CODIGO                 PIC 99.
+       01 WS-FS-MENSAGEM               PIC X(40).
+       PROCEDURE DIVISION USING WS-FS-CODIGO WS-FS-MENSAGEM.
+
+       P100-INICIO.
+           EVALUATE WS-FS-CODIGO
+               WHEN 00
+                   MOVE 'OPERACAO REALIZADA COM SUCESSO'
+                       TO WS-FS-MENSAGEM
+               WHEN 10
+                   MOVE 'FIM DE ARQUIVO'
+                       TO WS-FS-MENSAGEM
+               WHEN 21
+                   MOVE 'CHAVE FORA DE SEQUENCIA'
+                       TO WS-FS-MENSAGEM
+               WHEN 22
+                   MOVE 'REGISTRO DUPLICADO (ID JA CADASTRADO)'
+                       TO WS-FS-MENSAGEM
+               WHEN 23
+                   MOVE 'REGISTRO NAO ENCONTRADO'
+                       TO WS-FS-MENSAGEM
+               WHEN 24
+                   MOVE 'ESPACO EM DISCO ESGOTADO'
+                       TO WS-FS-MENSAGEM
+               WHEN 35
+                   MOVE 'ARQUIVO NAO EXISTE'
+                       TO WS-FS-MENSAGEM
+               WHEN 37
+                   MOVE 'ORGANIZACAO DE ARQUIVO INCOMPATIVEL'
+                       TO WS-FS-MENSAGEM
+               WHEN 41
+                   MOVE 'ARQUIVO JA ABERTO'
+                       TO WS-FS-MENSAGEM
+               WHEN 42
+                   MOVE 'ARQUIVO NAO ESTA ABERTO'
+                       TO WS-FS-MENSAGEM
+               WHEN 43
+                   MOVE 'OPERACAO INVALIDA SEM LEITURA ANTERIOR'
+                       TO WS-FS-MENSAGEM
+               WHEN 46
+                   MOVE 'LEITURA INVALIDA APOS FIM DE ARQUIVO'
+                       TO WS-FS-MENSAGEM
+               WHEN 47
+                   MOVE 'LEITURA NAO PERMITIDA NO MODO DE ABERTURA'
+                       TO WS-FS-MENSAGEM
+               WHEN 48
+                   MOVE 'GRAVACAO NAO PERMITIDA NO MODO DE ABERTURA'
+                       TO WS-FS-MENSAGEM
+               WHEN 49
+                   MOVE 'ALTERACAO/EXCLUSAO NAO PERMITIDA NO MODO'
+                       TO WS-FS-MENSAGEM
+               WHEN OTHER
+                   MOVE 'ERRO DESCONHECIDO NO ARQUIVO'
+                       TO WS-FS-MENSAGEM
+           END-EVALUATE
+           GOBACK
+           .
