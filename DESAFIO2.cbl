@@ -9,21 +9,19 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 DATA-H.
-           03 ANO-AT               PIC 9(04).
-           03 MES-AT               PIC 9(02).
-           03 DIA-AT               PIC 9(02).
+       COPY INF-ALUNO.
+       77 WS-FREQUENCIA-MINIMA     PIC 9(03) VALUE 75.
 
        01 CAMPO-DE-NOMES.
            03 NOME-ALUNO               PIC X(20).
            03 CAMPO-DE-MATERIAS        PIC X(20).
 
        01 CAMPO-DE-MEDIAS.
-           03 MEDIA1               PIC 9(02).
-           03 MEDIA2               PIC 9(02).
-           03 MEDIA3               PIC 9(02).
-           03 MEDIA4               PIC 9(02).
-           03 MEDIATOTAL           PIC 9(02).
+           03 MEDIA1               PIC S9(02).
+           03 MEDIA2               PIC S9(02).
+           03 MEDIA3               PIC S9(02).
+           03 MEDIA4               PIC S9(02).
+           03 MEDIATOTAL           PIC S9(02).
 
        PROCEDURE DIVISION.
 
@@ -42,42 +40,98 @@
 
        S1 SECTION.
 
-           CALL 'C:\Users\User\DESAFIOCALC.cbl'
-                                       USING CAMPO-DE-MEDIAS
+           CALL 'DESAFIOCALC' USING CAMPO-DE-MEDIAS
 
 
 
 
-           DISPLAY 'MEDIA 1º BIM: ' MEDIA1
-           DISPLAY 'MEDIA 2º BIM: ' MEDIA2
-           DISPLAY 'MEDIA 3º BIM: ' MEDIA3
-           DISPLAY 'MEDIA 4º BIM: ' MEDIA4
-           DISPLAY 'MEDIA TOTAL: '  MEDIATOTAL
+           DISPLAY 'MEDIA 1º BIM: ' MEDIA1 OF CAMPO-DE-MEDIAS
+           DISPLAY 'MEDIA 2º BIM: ' MEDIA2 OF CAMPO-DE-MEDIAS
+           DISPLAY 'MEDIA 3º BIM: ' MEDIA3 OF CAMPO-DE-MEDIAS
+           DISPLAY 'MEDIA 4º BIM: ' MEDIA4 OF CAMPO-DE-MEDIAS
+           DISPLAY 'MEDIA TOTAL: '  MEDIATOTAL OF CAMPO-DE-MEDIAS
 
 
 
            .
 
        S2 SECTION.
-           IF MEDIATOTAL LESS 7
-           ACCEPT DATA-H FROM DATE YYYYMMDD
-           DISPLAY 'DIA: ' ANO-AT '/' MES-AT '/' DIA-AT
-           DISPLAY 'NOME DO ALUNO: ' NOME-ALUNO
-           DISPLAY 'MÁTERIA: ' CAMPO-DE-MATERIAS
-           DISPLAY 'MEDIA' MEDIATOTAL
-           DISPLAY 'REPROVADO'
-
-            ELSE
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           CALL 'DATAFMT' USING WS-DATA-SISTEMA WS-DATA-FORMAT
 
+           DISPLAY 'INFORME O PERCENTUAL DE FREQUENCIA DO ALUNO '
+                   'NA MATERIA (0-100): '
+               ACCEPT WS-FREQUENCIA
 
-           ACCEPT DATA-H FROM DATE YYYYMMDD
-           DISPLAY 'DIA: ' ANO-AT '/' MES-AT '/' DIA-AT
+           DISPLAY 'DIA: ' WS-DATA-FORMAT
            DISPLAY 'NOME DO ALUNO: ' NOME-ALUNO
            DISPLAY 'MÁTERIA: ' CAMPO-DE-MATERIAS
-           DISPLAY 'MEDIA' MEDIATOTAL
-           DISPLAY 'APROVADO'
-
-
+           DISPLAY 'MEDIA' MEDIATOTAL OF CAMPO-DE-MEDIAS
+           DISPLAY 'FREQUENCIA: ' WS-FREQUENCIA
+
+      * Mesma regra de reprovacao por frequencia insuficiente usada
+      * pelo BOLETIMV2 (BOLETIM_V.2.cbl P01-RESULTPROC), para que um
+      * boletim lancado por aqui chegue no mesmo NOTASV2.DAT com a
+      * mesma situacao que teria se tivesse sido lancado por la.
+           IF WS-FREQUENCIA LESS WS-FREQUENCIA-MINIMA
+               DISPLAY 'REPROVADO POR FREQUENCIA INSUFICIENTE'
+               MOVE 'REPROVADO' TO WS-SITUACAO
+           ELSE
+               EVALUATE TRUE
+                   WHEN MEDIATOTAL OF CAMPO-DE-MEDIAS LESS 5
+                       DISPLAY 'REPROVADO'
+                       MOVE 'REPROVADO' TO WS-SITUACAO
+                   WHEN MEDIATOTAL OF CAMPO-DE-MEDIAS LESS 7
+                       DISPLAY 'EM RECUPERACAO'
+                       MOVE 'EM RECUPERACAO' TO WS-SITUACAO
+                   WHEN OTHER
+                       DISPLAY 'APROVADO'
+                       MOVE 'APROVADO' TO WS-SITUACAO
+               END-EVALUATE
+           END-IF
+
+           PERFORM S3
+           STOP RUN.
+
+       S3 SECTION.
+      * Grava o boletim no mesmo arquivo indexado usado pela suite
+      * CRUD-BASICO (NOTASV2.DAT), no mesmo molde do PROGPRINCIPAL:
+      * so chama o CREATE de sempre em vez de guardar o resultado
+      * so na tela.
+           DISPLAY 'INFORME O ANO LETIVO/PERIODO (EX: 2026/1): '
+               ACCEPT WS-ANO-LETIVO
+           DISPLAY 'INFORME A TURMA DO ALUNO: '
+               ACCEPT WS-TURMA
+           DISPLAY 'INFORME O ID DO RESPONSAVEL NO CADASTRO-PF '
+                   '(0 SE NAO HOUVER): '
+               ACCEPT WS-ID-RESPONSAVEL
+           DISPLAY 'INFORME O NOME DO PROFESSOR QUE ESTA LANCANDO '
+                   'A NOTA: '
+               ACCEPT WS-PROFESSOR
+
+           MOVE NOME-ALUNO           TO WS-NOME-ALUNO
+           MOVE CAMPO-DE-MATERIAS    TO WS-NOME-MATERIA
+           MOVE MEDIA1 OF CAMPO-DE-MEDIAS
+                                  TO MEDIA1 OF WS-CAMPO-DE-MEDIAS
+           MOVE MEDIA2 OF CAMPO-DE-MEDIAS
+                                  TO MEDIA2 OF WS-CAMPO-DE-MEDIAS
+           MOVE MEDIA3 OF CAMPO-DE-MEDIAS
+                                  TO MEDIA3 OF WS-CAMPO-DE-MEDIAS
+           MOVE MEDIA4 OF CAMPO-DE-MEDIAS
+                                  TO MEDIA4 OF WS-CAMPO-DE-MEDIAS
+           MOVE MEDIATOTAL OF CAMPO-DE-MEDIAS
+                                  TO MEDIATOTAL OF WS-CAMPO-DE-MEDIAS
+
+           CALL 'CREATE' USING BOLETIM-COMPLETO
+
+      * CREATE pode rejeitar o cadastro (materia invalida, ID duplicado
+      * por corrida entre CREATEs); sem checar WS-CREATE-OK o operador
+      * veria um sucesso falso para um registro que nunca foi gravado.
+           IF CREATE-OK
+               DISPLAY 'ID DO ALUNO: ' WS-ID-ALUNO
+           ELSE
+               DISPLAY 'CADASTRO NAO FOI GRAVADO. VEJA O ERRO ACIMA.'
+           END-IF
+           .
 
-            STOP RUN.
        END PROGRAM DESAFIO2.
