@@ -1,74 +1,202 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-CONTADOR-1              PIC 99.
-       77 WS-CONTADOR-2              PIC 99.
-       77 WS-CONTADOR-3              PIC 99.
-       COPY 'CADASTRO-PF'.
-       PROCEDURE DIVISION.
-            MOVE 'MARIA'          TO      WS-PRIMEIRO-NOME
-            MOVE 'CAMPOS'         TO      WS-SEGUNDO-NOME
-            MOVE '5511996225542'  TO      WS-TELEFONE
-            MOVE 'RUA DEZ, 03'    TO      WS-RUA
-            MOVE 'SAO JOSE'       TO      WS-BAIRRO
-            MOVE 'SAO PAULO'      TO      WS-CIDADE
-            MOVE 'SP'             TO      WS-UF
-            MOVE '0112002'        TO      WS-CEP
-            MOVE 'BRASILEIRA'     TO      WS-NACIONALIDADE
-            MOVE 'ENFERMEIRA'     TO      WS-PROFISSAO
-
-
-            MOVE ZEROS TO  WS-CONTADOR-1
-            INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
-                TALLYING WS-CONTADOR-1 FOR LEADING ' '
-
-            DISPLAY '1 - NOME COMPLETO: ' WS-PRIMEIRO-NOME
-               (1:(FUNCTION LENGTH(WS-PRIMEIRO-NOME) - WS-CONTADOR-1))
-                                           ' '
-                                           WS-SEGUNDO-NOME
-
-            DISPLAY '2 - TELEFONE.....: ' '+', WS-PAIS,
-                                          '(', WS-DDD, ')',
-                                           WS-PREFIXO, '-', WS-SUFIXO
-
-            MOVE ZEROS TO  WS-CONTADOR-1
-            INSPECT FUNCTION REVERSE(WS-RUA)
-                TALLYING WS-CONTADOR-1 FOR LEADING ' '
-
-            MOVE ZEROS TO  WS-CONTADOR-2
-            INSPECT FUNCTION REVERSE(WS-CIDADE)
-                TALLYING WS-CONTADOR-2 FOR LEADING ' '
-
-            MOVE ZEROS TO  WS-CONTADOR-3
-            INSPECT FUNCTION REVERSE(WS-BAIRRO)
-                TALLYING WS-CONTADOR-3 FOR LEADING ' '
-
-            DISPLAY '03 - ENDERECO.....: ' WS-RUA
-                       (1:(FUNCTION LENGTH(WS-RUA) - WS-CONTADOR-1)),
-                                            ' ',
-                                           WS-BAIRRO
-                       (1:(FUNCTION LENGTH(WS-BAIRRO) - WS-CONTADOR-3)),
-                                            ' ',
-                                           WS-CIDADE
-                       (1:(FUNCTION LENGTH(WS-CIDADE) - WS-CONTADOR-2)),
-                                            ' ',
-                                            WS-UF,
-                                            ' ',
-                       FUNCTION CONCATENATE('CEP: ', WS-CEP-1 '-',
-                                             WS-CEP-2)
-
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: CADASTRO DE PESSOA FISICA (CADASTRO-PF)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTROPF.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CADASTRO-PF-FILE
+               ASSIGN TO
+                   WS-PATH-CADASTRO-PF
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS SEQUENTIAL
+                   RECORD KEY   IS F-ID-PF
+                   FILE STATUS IS WS-FILE-STATUS
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADASTRO-PF-FILE
+       DATA RECORD IS CADASTRO-PF-LINHA.
+           COPY 'CADASTRO-PF-DADOS'.
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       COPY 'CADASTRO-PF'.
+       77 WS-CONTADOR-1              PIC 99.
+       77 WS-CONTADOR-2              PIC 99.
+       77 WS-CONTADOR-3              PIC 99.
+       77 WS-FILE-STATUS             PIC 9(02).
+       77 WS-MAX-ID-PF               PIC 9(06) VALUE 0.
+       77 WS-EOF-SEQ                 PIC X VALUE 'N'.
+          88 EOF-SEQ-OK              VALUE 'S' FALSE 'N'.
+       77 WS-CEP-OK                  PIC X VALUE 'N'.
+          88 CEP-OK                  VALUE 'S' FALSE 'N'.
+       PROCEDURE DIVISION.
+            MOVE 'MARIA'          TO      WS-PRIMEIRO-NOME
+            MOVE 'CAMPOS'         TO      WS-SEGUNDO-NOME
+
+            DISPLAY 'INFORME O CODIGO DO PAIS (EX: 55): '
+                ACCEPT WS-PAIS
+            DISPLAY 'INFORME O DDD: '
+                ACCEPT WS-DDD
+            DISPLAY 'INFORME O PREFIXO DO TELEFONE: '
+                ACCEPT WS-PREFIXO
+            DISPLAY 'INFORME O SUFIXO DO TELEFONE: '
+                ACCEPT WS-SUFIXO
+
+            MOVE 'RUA DEZ, 03'    TO      WS-RUA
+            MOVE 'SAO JOSE'       TO      WS-BAIRRO
+            MOVE 'SAO PAULO'      TO      WS-CIDADE
+            MOVE 'BRASILEIRA'     TO      WS-NACIONALIDADE
+            MOVE 'ENFERMEIRA'     TO      WS-PROFISSAO
+
+            PERFORM P05-INFORMA-CEP
+
+            MOVE ZEROS TO  WS-CONTADOR-1
+            INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
+                TALLYING WS-CONTADOR-1 FOR LEADING ' '
+
+            DISPLAY '1 - NOME COMPLETO: ' WS-PRIMEIRO-NOME
+               (1:(FUNCTION LENGTH(WS-PRIMEIRO-NOME) - WS-CONTADOR-1))
+                                           ' '
+                                           WS-SEGUNDO-NOME
+
+            DISPLAY '2 - TELEFONE.....: ' '+', WS-PAIS,
+                                          '(', WS-DDD, ')',
+                                           WS-PREFIXO, '-', WS-SUFIXO
+
+            MOVE ZEROS TO  WS-CONTADOR-1
+            INSPECT FUNCTION REVERSE(WS-RUA)
+                TALLYING WS-CONTADOR-1 FOR LEADING ' '
+
+            MOVE ZEROS TO  WS-CONTADOR-2
+            INSPECT FUNCTION REVERSE(WS-CIDADE)
+                TALLYING WS-CONTADOR-2 FOR LEADING ' '
+
+            MOVE ZEROS TO  WS-CONTADOR-3
+            INSPECT FUNCTION REVERSE(WS-BAIRRO)
+                TALLYING WS-CONTADOR-3 FOR LEADING ' '
+
+            DISPLAY '03 - ENDERECO.....: ' WS-RUA
+                       (1:(FUNCTION LENGTH(WS-RUA) - WS-CONTADOR-1)),
+                                            ' ',
+                                           WS-BAIRRO
+                       (1:(FUNCTION LENGTH(WS-BAIRRO) - WS-CONTADOR-3)),
+                                            ' ',
+                                           WS-CIDADE
+                       (1:(FUNCTION LENGTH(WS-CIDADE) - WS-CONTADOR-2)),
+                                            ' ',
+                                            WS-UF,
+                                            ' ',
+                       FUNCTION CONCATENATE('CEP: ', WS-CEP-1 '-',
+                                             WS-CEP-2)
+
+            PERFORM P10-GRAVA-CADASTRO
+
+            STOP RUN.
+
+       P05-INFORMA-CEP.
+      * Valida o CEP informado (8 digitos numericos, 5+3) e tenta
+      * completar cidade/UF a partir da faixa de CEP, evitando digitar
+      * cidade/UF errados quando eles podem ser deduzidos do CEP.
+           SET CEP-OK TO FALSE
+           PERFORM UNTIL CEP-OK
+               DISPLAY 'INFORME O CEP (5 DIGITOS, SEPARADOS POR 3): '
+                   ACCEPT WS-CEP-1
+               DISPLAY 'INFORME OS 3 DIGITOS FINAIS DO CEP: '
+                   ACCEPT WS-CEP-2
+
+               IF WS-CEP-1 NUMERIC AND WS-CEP-2 NUMERIC
+                   SET CEP-OK TO TRUE
+               ELSE
+                   DISPLAY 'CEP INVALIDO, INFORME SOMENTE DIGITOS'
+               END-IF
+           END-PERFORM
+
+           EVALUATE WS-CEP-1(1:2)
+               WHEN '01' THRU '05'
+                   MOVE 'SAO PAULO'    TO WS-CIDADE
+                   MOVE 'SP'           TO WS-UF
+               WHEN '20' THRU '23'
+                   MOVE 'RIO DE JANEIRO' TO WS-CIDADE
+                   MOVE 'RJ'             TO WS-UF
+               WHEN '30' THRU '31'
+                   MOVE 'BELO HORIZONTE' TO WS-CIDADE
+                   MOVE 'MG'             TO WS-UF
+               WHEN '40' THRU '42'
+                   MOVE 'SALVADOR'     TO WS-CIDADE
+                   MOVE 'BA'           TO WS-UF
+               WHEN '70' THRU '72'
+                   MOVE 'BRASILIA'     TO WS-CIDADE
+                   MOVE 'DF'           TO WS-UF
+               WHEN OTHER
+                   DISPLAY 'CIDADE/UF NAO DETECTADOS PARA ESTE CEP, '
+                           'INFORME MANUALMENTE'
+                   DISPLAY 'INFORME A CIDADE: '
+                       ACCEPT WS-CIDADE
+                   DISPLAY 'INFORME A UF: '
+                       ACCEPT WS-UF
+           END-EVALUATE
+           .
+
+       P10-GRAVA-CADASTRO.
+      * Grava o cadastro no arquivo indexado CADASTROPF.DAT em vez de
+      * apenas exibi-lo na tela, seguindo o mesmo padrao de ID
+      * sequencial persistente usado por CREATE (CRUD-BASICO).
+            OPEN I-O CADASTRO-PF-FILE
+            IF WS-FILE-STATUS = 35
+                OPEN OUTPUT CADASTRO-PF-FILE
+                CLOSE CADASTRO-PF-FILE
+                OPEN I-O CADASTRO-PF-FILE
+            END-IF
+
+            MOVE 0   TO WS-MAX-ID-PF
+            SET EOF-SEQ-OK TO FALSE
+            PERFORM UNTIL EOF-SEQ-OK
+                READ CADASTRO-PF-FILE NEXT RECORD
+                    AT END
+                        SET EOF-SEQ-OK TO TRUE
+                    NOT AT END
+                        IF F-ID-PF > WS-MAX-ID-PF
+                            MOVE F-ID-PF TO WS-MAX-ID-PF
+                        END-IF
+                END-READ
+            END-PERFORM
+            COMPUTE WS-ID-PF = WS-MAX-ID-PF + 1
+
+            MOVE WS-ID-PF           TO F-ID-PF
+            MOVE WS-PRIMEIRO-NOME   TO F-PRIMEIRO-NOME
+            MOVE WS-SEGUNDO-NOME    TO F-SEGUNDO-NOME
+            MOVE WS-PAIS            TO F-PAIS
+            MOVE WS-DDD             TO F-DDD
+            MOVE WS-PREFIXO         TO F-PREFIXO
+            MOVE WS-SUFIXO          TO F-SUFIXO
+            MOVE WS-RUA             TO F-RUA
+            MOVE WS-BAIRRO          TO F-BAIRRO
+            MOVE WS-CIDADE          TO F-CIDADE
+            MOVE WS-UF              TO F-UF
+            MOVE WS-CEP-1           TO F-CEP-1
+            MOVE WS-CEP-2           TO F-CEP-2
+            MOVE WS-NACIONALIDADE   TO F-NACIONALIDADE
+            MOVE WS-PROFISSAO       TO F-PROFISSAO
+            WRITE CADASTRO-PF-LINHA
+
+      * O status do WRITE precisa ser checado antes do CLOSE: o
+      * proprio CLOSE e uma operacao de E/S e sobrescreve
+      * WS-FILE-STATUS com o resultado dele (normalmente 00),
+      * mascarando o que o WRITE acabou de relatar.
+            IF WS-FILE-STATUS <> 0 THEN
+                DISPLAY 'ERRO AO GRAVAR O CADASTRO --> COD '
+                                               WS-FILE-STATUS
+            ELSE
+                DISPLAY 'CADASTRO GRAVADO COM O ID: ' WS-ID-PF
+            END-IF
+
+            CLOSE CADASTRO-PF-FILE
+            .
+
+       END PROGRAM CADASTROPF.
