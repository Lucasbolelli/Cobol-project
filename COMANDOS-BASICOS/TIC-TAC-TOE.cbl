@@ -9,9 +9,26 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LEADERBOARD
+               ASSIGN TO
+                   WS-PATH-LEADERBOARD
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-LB
+                   .
        DATA DIVISION.
        FILE SECTION.
+       FD LEADERBOARD
+       DATA RECORD IS LEADERBOARD-LINHA.
+       01 LEADERBOARD-LINHA.
+           03 LB-DATA          PIC X(10).
+           03 LB-JOGADOR       PIC X(20).
+           03 LB-RESULTADO     PIC X(20).
        WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       77 WS-DATA-SISTEMA      PIC 9(08).
+       77 WS-DATA-FORMAT       PIC X(10).
+       77 WS-FS-LB             PIC 99.
        01 TAB.
               05 M-LINHAS     OCCURS 3 TIMES.
                  10 M-COLUNAS OCCURS 3 TIMES.
@@ -23,18 +40,58 @@
        01 WS-GAME-OVER        PIC X VALUE 'N'.
           88 WS-SITUACAO      VALUE 'Y'.
        77 WS-CONTADOR         PIC 99.
+       77 WS-NOME-X           PIC X(20) VALUE 'JOGADOR X'.
+       77 WS-NOME-O           PIC X(20) VALUE 'JOGADOR O'.
+       77 WS-NOME-ATUAL       PIC X(20).
+       77 WS-EMPATE           PIC X VALUE 'N'.
+          88 WS-DEU-VELHA     VALUE 'Y'.
+       77 WS-JOGAR-NOVAMENTE  PIC X VALUE 'S'.
+       77 WS-MODO             PIC X VALUE '2'.
+          88 MODO-UM-JOGADOR  VALUE '1'.
+       77 WS-IDX-CPU          PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
+            DISPLAY '1 - UM JOGADOR (CONTRA O COMPUTADOR)'
+            DISPLAY '2 - DOIS JOGADORES'
+            DISPLAY 'ESCOLHA O MODO DE JOGO: '
+               ACCEPT WS-MODO
+
+            DISPLAY 'NOME DO JOGADOR X: '
+               ACCEPT WS-NOME-X
+            IF MODO-UM-JOGADOR
+                MOVE 'COMPUTADOR' TO WS-NOME-O
+            ELSE
+                DISPLAY 'NOME DO JOGADOR O: '
+                   ACCEPT WS-NOME-O
+            END-IF
+
+            PERFORM UNTIL WS-JOGAR-NOVAMENTE NOT EQUAL 'S'
+                PERFORM NOVA-PARTIDA
+                DISPLAY 'DESEJA JOGAR NOVAMENTE ? S PARA SIM N PARA NAO'
+                   ACCEPT WS-JOGAR-NOVAMENTE
+            END-PERFORM
+
+            STOP RUN.
+
+       NOVA-PARTIDA.
+      * Reinicia o estado da partida em vez de encerrar o programa,
+      * permitindo jogar novamente sem reiniciar o TIC-TAC-TOE inteiro.
             PERFORM LIMPA-TABULEIRO.
+            MOVE 'X' TO WS-JOGADOR
+            MOVE 'N' TO WS-GAME-OVER
+            MOVE 'N' TO WS-EMPATE
+            MOVE 0   TO WS-CONTADOR
             PERFORM DISPLAY-TABULEIRO.
 
-            PERFORM UNTIL WS-GAME-OVER EQUAL 'Y'
+            PERFORM UNTIL WS-GAME-OVER EQUAL 'Y' OR WS-DEU-VELHA
             PERFORM TURNO
             IF WS-GAME-OVER EQUAL 'Y'
                 PERFORM GANHADOR
             ELSE
-                PERFORM TROCA-JOGADOR
-                PERFORM DISPLAY-TABULEIRO
+                IF NOT WS-DEU-VELHA
+                    PERFORM TROCA-JOGADOR
+                    PERFORM DISPLAY-TABULEIRO
+                END-IF
             END-IF
             END-PERFORM.
 
@@ -55,11 +112,17 @@
            .
 
        TURNO.
-            DISPLAY 'DE 1 A 9, PARA QUAL CASA DESEJA JOGAR ?'
-               ACCEPT WS-COLUNA
-            IF WS-COLUNA IS ALPHABETIC
-                 DISPLAY 'DIGITE APENAS COM NUMEROS DE 1 A 9'
-                 PERFORM TURNO
+            PERFORM P-NOME-ATUAL
+            IF MODO-UM-JOGADOR AND WS-JOGADOR = 'O'
+                PERFORM P-JOGADA-CPU
+            ELSE
+                DISPLAY 'DE 1 A 9, ' WS-NOME-ATUAL
+                        ', PARA QUAL CASA DESEJA JOGAR ?'
+                   ACCEPT WS-COLUNA
+                IF WS-COLUNA IS ALPHABETIC
+                     DISPLAY 'DIGITE APENAS COM NUMEROS DE 1 A 9'
+                     PERFORM TURNO
+                END-IF
             END-IF
             MOVE WS-JOGADOR TO TAB(WS-COLUNA:1)
            .
@@ -102,7 +165,56 @@
                 ADD 1 TO WS-CONTADOR
                 IF WS-CONTADOR EQUAL 9
                     DISPLAY 'DEU VELHA'
-                    STOP RUN.
+                    SET WS-DEU-VELHA TO TRUE
+                    PERFORM P-GRAVA-RESULTADO
+                END-IF
+           .
+
+       P-JOGADA-CPU.
+      * Modo um jogador: o computador joga na primeira casa vazia
+      * encontrada, da esquerda para a direita.
+           PERFORM VARYING WS-IDX-CPU FROM 1 BY 1
+                    UNTIL WS-IDX-CPU > 9 OR TAB(WS-IDX-CPU:1) = SPACE
+           END-PERFORM
+           MOVE WS-IDX-CPU TO WS-COLUNA
+           DISPLAY WS-NOME-ATUAL ' JOGOU NA CASA ' WS-IDX-CPU
+           .
+
+       P-NOME-ATUAL.
+      * Resolve o nome do jogador da vez a partir do marcador X/O
+      * usado internamente no tabuleiro.
+           IF WS-JOGADOR = 'X'
+               MOVE WS-NOME-X TO WS-NOME-ATUAL
+           ELSE
+               MOVE WS-NOME-O TO WS-NOME-ATUAL
+           END-IF
+           .
+
+       P-GRAVA-RESULTADO.
+      * Registra o resultado da partida (vitoria ou empate) em um
+      * arquivo para o placar da copa, gravando uma linha por partida.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           CALL 'DATAFMT' USING WS-DATA-SISTEMA WS-DATA-FORMAT
+
+      * OPEN EXTEND falha com FILE STATUS 35 quando o arquivo ainda nao
+      * existe (primeira execucao); nesse caso abre OUTPUT para criar
+      * o arquivo, no mesmo padrao usado por AUDITORIA.cbl.
+           OPEN EXTEND LEADERBOARD
+           IF WS-FS-LB <> 0
+               OPEN OUTPUT LEADERBOARD
+           END-IF
+
+           MOVE WS-DATA-FORMAT TO LB-DATA
+           IF WS-SITUACAO
+               PERFORM P-NOME-ATUAL
+               MOVE WS-NOME-ATUAL TO LB-JOGADOR
+               MOVE 'VENCEU'      TO LB-RESULTADO
+           ELSE
+               MOVE SPACES        TO LB-JOGADOR
+               MOVE 'EMPATE'      TO LB-RESULTADO
+           END-IF
+           WRITE LEADERBOARD-LINHA
+           CLOSE LEADERBOARD
            .
 
 
@@ -115,9 +227,7 @@
            .
 
        GANHADOR.
-            DISPLAY 'JOGADOR ' WS-JOGADOR ' VENCEU!'
-            PERFORM GAME-OVER
+            PERFORM P-NOME-ATUAL
+            DISPLAY WS-NOME-ATUAL ' VENCEU!'
+            PERFORM P-GRAVA-RESULTADO
            .
-
-           GAME-OVER SECTION.
-               STOP RUN.
