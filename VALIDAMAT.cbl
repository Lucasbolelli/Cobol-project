@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: VALIDA O NOME DA MATERIA INFORMADO CONTRA A LISTA FIXA
+      *          DE DISCIPLINAS DA ESCOLA (COPYBOOK MATERIAS), PARA QUE
+      *          "Matematica"/"MATEMATICA"/"matematica" NAO VIREM
+      *          REGISTROS DIFERENTES NO ARQUIVO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAMAT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MATERIAS.
+       77 WS-IDX                       PIC 9(02).
+       LINKAGE SECTION.
+       01 WS-MATERIA-CHECK              PIC X(20).
+       01 WS-MATERIA-RESULTADO          PIC X.
+           88 MATERIA-VALIDA-OK         VALUE 'S' FALSE 'N'.
+       PROCEDURE DIVISION USING WS-MATERIA-CHECK WS-MATERIA-RESULTADO.
+
+       P100-INICIO.
+           SET MATERIA-VALIDA-OK TO FALSE
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > 10 OR MATERIA-VALIDA-OK
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MATERIA-CHECK))
+                  = WS-MATERIA-VALIDA(WS-IDX)
+                   SET MATERIA-VALIDA-OK TO TRUE
+               ELSE
+                   ADD 1 TO WS-IDX
+               END-IF
+           END-PERFORM
+           GOBACK
+           .
