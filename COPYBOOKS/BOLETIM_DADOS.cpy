@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: BOLETIM_DADOS
+      * Purpose:  Layout do registro indexado NOTASV2.DAT (FD BOLETIM).
+      ******************************************************************
+       01 BOLETIM-LINHA.
+           03 F-ID             PIC 9(06).
+           03 F-NOME           PIC X(30).
+           03 F-MATERIA        PIC X(20).
+           03 F-ANO-LETIVO     PIC X(07).
+           03 F-TURMA          PIC X(10).
+           03 F-ID-RESPONSAVEL PIC 9(06).
+           03 F-ID-ORIGINAL    PIC 9(06).
+           03 F-MEDIA1         PIC 9(02)V9.
+           03 F-MEDIA2         PIC 9(02)V9.
+           03 F-MEDIA3         PIC 9(02)V9.
+           03 F-MEDIA4         PIC 9(02)V9.
+           03 F-MEDIATOTAL     PIC 9(02)V9.
+           03 F-FREQUENCIA     PIC 9(03).
+           03 F-PROFESSOR      PIC X(30).
+           03 F-STATUS         PIC X(14).
