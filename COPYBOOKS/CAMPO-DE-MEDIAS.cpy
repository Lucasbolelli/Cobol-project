@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: CAMPO-DE-MEDIAS
+      * Purpose:  Parametro de notas trocado com NOTECALC/SUBPROG.
+      *           Suporta um numero variavel de avaliacoes por materia
+      *           (prova, trabalho, etc.), cada uma com seu peso, em
+      *           vez de sempre exigir exatamente 4 bimestres.
+      ******************************************************************
+       01 WS-CAMPO-DE-MEDIAS.
+           03 WS-QTD-NOTAS         PIC 9(02) VALUE 4.
+           03 WS-NOTA-TAB OCCURS 1 TO 20 TIMES
+                          DEPENDING ON WS-QTD-NOTAS.
+               05 WS-NOTA-VALOR    PIC 9(02)V9.
+               05 WS-NOTA-PESO     PIC 9(02)V9.
+           03 MEDIA1               PIC 9(02)V9.
+           03 MEDIA2               PIC 9(02)V9.
+           03 MEDIA3               PIC 9(02)V9.
+           03 MEDIA4               PIC 9(02)V9.
+           03 MEDIATOTAL           PIC 9(02)V9.
