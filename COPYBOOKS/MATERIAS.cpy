@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: MATERIAS
+      * Purpose:  Lista fixa das materias (disciplinas) oferecidas pela
+      *           escola, usada para validar WS-NOME-MATERIA antes do
+      *           CREATE gravar o boletim, evitando que a mesma materia
+      *           fique gravada com grafias diferentes no arquivo.
+      ******************************************************************
+       01 WS-MATERIAS-VALIDAS-STR.
+           05 FILLER PIC X(20) VALUE 'MATEMATICA'.
+           05 FILLER PIC X(20) VALUE 'PORTUGUES'.
+           05 FILLER PIC X(20) VALUE 'HISTORIA'.
+           05 FILLER PIC X(20) VALUE 'GEOGRAFIA'.
+           05 FILLER PIC X(20) VALUE 'CIENCIAS'.
+           05 FILLER PIC X(20) VALUE 'INGLES'.
+           05 FILLER PIC X(20) VALUE 'EDUCACAO FISICA'.
+           05 FILLER PIC X(20) VALUE 'ARTES'.
+           05 FILLER PIC X(20) VALUE 'FISICA'.
+           05 FILLER PIC X(20) VALUE 'QUIMICA'.
+       01 WS-MATERIAS-VALIDAS REDEFINES WS-MATERIAS-VALIDAS-STR.
+           05 WS-MATERIA-VALIDA OCCURS 10 TIMES PIC X(20).
