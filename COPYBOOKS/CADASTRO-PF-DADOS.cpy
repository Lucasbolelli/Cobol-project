@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CADASTRO-PF-DADOS
+      * Purpose:  Layout do registro indexado CADASTROPF.DAT
+      *           (FD CADASTRO-PF-FILE).
+      ******************************************************************
+       01 CADASTRO-PF-LINHA.
+           03 F-ID-PF                  PIC 9(06).
+           03 F-PRIMEIRO-NOME          PIC X(15).
+           03 F-SEGUNDO-NOME           PIC X(15).
+           03 F-PAIS                   PIC X(02).
+           03 F-DDD                    PIC X(02).
+           03 F-PREFIXO                PIC X(05).
+           03 F-SUFIXO                 PIC X(04).
+           03 F-RUA                    PIC X(20).
+           03 F-BAIRRO                 PIC X(15).
+           03 F-CIDADE                 PIC X(15).
+           03 F-UF                     PIC X(02).
+           03 F-CEP-1                  PIC X(05).
+           03 F-CEP-2                  PIC X(03).
+           03 F-NACIONALIDADE          PIC X(15).
+           03 F-PROFISSAO              PIC X(15).
