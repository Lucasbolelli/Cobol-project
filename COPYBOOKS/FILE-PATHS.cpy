@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: FILE-PATHS
+      * Purpose:  Caminhos dos arquivos de dados usados pela suite
+      *           CRUD-BASICO, centralizados para nao precisar alterar
+      *           o mesmo literal em cada programa quando o arquivo
+      *           mudar de lugar.
+      ******************************************************************
+       01 WS-PATH-BOLETIM          PIC X(100)
+                                    VALUE 'D:\COBOL\bin\NOTASV2.DAT'.
+       01 WS-PATH-EXCLUIDOS        PIC X(100)
+                                    VALUE
+                                    'D:\COBOL\bin\NOTASV2_EXCLUIDOS.DAT'.
+       01 WS-PATH-CADASTRO-PF      PIC X(100)
+                                    VALUE 'D:\COBOL\bin\CADASTROPF.DAT'.
+       01 WS-PATH-TRANSACOES       PIC X(100)
+                                    VALUE 'D:\COBOL\bin\TRANSACOES.DAT'.
+       01 WS-PATH-AUDITORIA        PIC X(100)
+                                    VALUE 'D:\COBOL\bin\AUDITORIA.DAT'.
+       01 WS-PATH-CHECKPOINT       PIC X(100)
+                                    VALUE 'D:\COBOL\bin\UPDATT_CKPT.DAT'.
+       01 WS-PATH-RELATORIO        PIC X(100)
+                                    VALUE 'D:\COBOL\bin\RELATORIO.TXT'.
+       01 WS-PATH-BOLETIM-TXT      PIC X(100)
+                                    VALUE
+                                    'D:\COBOL\bin\BOLETIM_COPIA.TXT'.
+       01 WS-PATH-LEADERBOARD      PIC X(100) VALUE
+           'D:\COBOL\bin\TICTACTOE_LEADERBOARD.txt'.
