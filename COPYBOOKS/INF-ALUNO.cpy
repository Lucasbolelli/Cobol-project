@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Copybook: INF-ALUNO
+      * Purpose:  Dados de um aluno/boletim passados entre os
+      *           programas da suite CRUD-BASICO/CREATE-BOLETIM-MODULO.
+      ******************************************************************
+       01 BOLETIM-COMPLETO.
+           05 WS-ID-ALUNO              PIC 9(06).
+           05 WS-NOME-ALUNO            PIC X(30).
+           05 WS-NOME-MATERIA          PIC X(20).
+           05 WS-ANO-LETIVO            PIC X(07).
+           05 WS-TURMA                 PIC X(10).
+           05 WS-ID-RESPONSAVEL        PIC 9(06).
+           05 WS-ID-ORIGINAL           PIC 9(06).
+           05 WS-CAMPO-DE-MEDIAS.
+               10 WS-QTD-NOTAS         PIC 9(02) VALUE 4.
+               10 WS-NOTA-TAB OCCURS 1 TO 20 TIMES
+                              DEPENDING ON WS-QTD-NOTAS.
+                   15 WS-NOTA-VALOR    PIC 9(02)V9.
+                   15 WS-NOTA-PESO     PIC 9(02)V9.
+               10 MEDIA1               PIC 9(02)V9.
+               10 MEDIA2               PIC 9(02)V9.
+               10 MEDIA3               PIC 9(02)V9.
+               10 MEDIA4               PIC 9(02)V9.
+               10 MEDIATOTAL           PIC 9(02)V9.
+           05 WS-FREQUENCIA            PIC 9(03).
+           05 WS-PROFESSOR             PIC X(30).
+           05 WS-SITUACAO              PIC X(14).
+           05 WS-DATA-SISTEMA          PIC 9(08).
+           05 WS-DATA-FORMAT           PIC X(10).
+           05 WS-CREATE-OK             PIC X VALUE 'N'.
+               88 CREATE-OK            VALUE 'S' FALSE 'N'.
