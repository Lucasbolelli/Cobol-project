@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: CADASTRO-PF
+      * Purpose:  Dados de cadastro de pessoa fisica usados pelo
+      *           programa CADASTROPF (COMANDOS-BASICOS/LEITOR_LAYOUT).
+      ******************************************************************
+       01 WS-CADASTRO-PF.
+           05 WS-ID-PF                 PIC 9(06).
+           05 WS-PRIMEIRO-NOME         PIC X(15).
+           05 WS-SEGUNDO-NOME          PIC X(15).
+           05 WS-TELEFONE.
+               10 WS-PAIS              PIC X(02).
+               10 WS-DDD               PIC X(02).
+               10 WS-PREFIXO           PIC X(05).
+               10 WS-SUFIXO            PIC X(04).
+           05 WS-RUA                   PIC X(20).
+           05 WS-BAIRRO                PIC X(15).
+           05 WS-CIDADE                PIC X(15).
+           05 WS-UF                    PIC X(02).
+           05 WS-CEP.
+               10 WS-CEP-1             PIC X(05).
+               10 WS-CEP-2             PIC X(03).
+           05 WS-NACIONALIDADE         PIC X(15).
+           05 WS-PROFISSAO             PIC X(15).
