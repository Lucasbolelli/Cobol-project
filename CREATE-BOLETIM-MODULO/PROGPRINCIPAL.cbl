@@ -10,27 +10,13 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT BOLETIM
-               ASSIGN TO
-                   'C:\Users\labolelli\Downloads\BOLETIM.txt'
-                   ORGANIZATION IS LINE SEQUENTIAL
-                   .
        DATA DIVISION.
        FILE SECTION.
-       FD BOLETIM
-       DATA RECORD IS BOLETIM-LINHA.
-       01 BOLETIM-LINHA.
-           03 F-CABECALHO      PIC X(34).
-           03 F-NOME           PIC X(30).
-           03 F-MATERIA        PIC X(30).
-           03 F-MEDIA          PIC X(30).
-           03 F-STATUS         PIC X(20).
-           03 F-RODAPE         PIC X(34).
        WORKING-STORAGE SECTION.
        COPY INF-ALUNO.
        77 WS-SAIDA                 PIC A.
        77 WS-TXT                   PIC A VALUE 'S'.
+       77 WS-FREQUENCIA-MINIMA     PIC 9(03) VALUE 75.
        PROCEDURE DIVISION.
 
                PERFORM ALUNO UNTIL WS-TXT EQUAL 'N'.
@@ -38,11 +24,7 @@
        ALUNO SECTION.
 
        ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
-               MOVE WS-DATA-SISTEMA(01:04) TO WS-DATA-FORMAT(01:04)
-               MOVE '/' TO WS-DATA-FORMAT(05:01)
-               MOVE WS-DATA-SISTEMA(05:02) TO WS-DATA-FORMAT(06:02)
-               MOVE '/' TO WS-DATA-FORMAT(08:01)
-               MOVE WS-DATA-SISTEMA(07:02) TO WS-DATA-FORMAT(09:02)
+           CALL 'DATAFMT' USING WS-DATA-SISTEMA WS-DATA-FORMAT
 
            DISPLAY 'INFORME SEU NOME DO ALUNO: '
                ACCEPT WS-NOME-ALUNO
@@ -50,6 +32,20 @@
            DISPLAY 'INFORME A MATERIA CONSULTADA:'
                ACCEPT WS-NOME-MATERIA
 
+           DISPLAY 'INFORME O ANO LETIVO/PERIODO (EX: 2026/1): '
+               ACCEPT WS-ANO-LETIVO
+
+           DISPLAY 'INFORME A TURMA DO ALUNO: '
+               ACCEPT WS-TURMA
+
+           DISPLAY 'INFORME O NOME DO PROFESSOR QUE ESTA LANCANDO '
+                   'A NOTA: '
+               ACCEPT WS-PROFESSOR
+
+           DISPLAY 'INFORME O PERCENTUAL DE FREQUENCIA DO ALUNO '
+                   'NA MATERIA (0-100): '
+               ACCEPT WS-FREQUENCIA
+
            CALL 'SUBPROG'
                       USING WS-CAMPO-DE-MEDIAS
 
@@ -62,77 +58,69 @@
 
        P01-RESULTPROC.
 
-           IF MEDIATOTAL LESS 7
-               DISPLAY '****RESULTADO DO PROCESSAMENTO****'
-               DISPLAY 'DATA: '          WS-DATA-FORMAT
-               DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
-               DISPLAY 'MÁTERIA: '       WS-NOME-MATERIA
-               DISPLAY 'MEDIA: '         MEDIATOTAL
-               SET       WS-SITUACAO TO 'REPROVADO'
-               DISPLAY                   WS-SITUACAO
-
+           DISPLAY '****RESULTADO DO PROCESSAMENTO****'
+           DISPLAY 'DATA: '          WS-DATA-FORMAT
+           DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
+           DISPLAY 'MÁTERIA: '       WS-NOME-MATERIA
+           DISPLAY 'MEDIA: '         MEDIATOTAL
+           DISPLAY 'FREQUENCIA: '    WS-FREQUENCIA
+
+      * Mesma regra de reprovacao por frequencia insuficiente usada
+      * pelo BOLETIMV2 (BOLETIM_V.2.cbl P01-RESULTPROC), para que um
+      * boletim lancado por aqui chegue no mesmo NOTASV2.DAT com a
+      * mesma situacao que teria se tivesse sido lancado por la.
+           IF WS-FREQUENCIA LESS WS-FREQUENCIA-MINIMA
+               MOVE 'REPROVADO' TO WS-SITUACAO
+               DISPLAY 'REPROVADO POR FREQUENCIA INSUFICIENTE'
            ELSE
-               DISPLAY '****RESULTADO DO PROCESSAMENTO****'
-               DISPLAY 'DATA: '          WS-DATA-FORMAT
-               DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
-               DISPLAY 'MÁTERIA: '       WS-NOME-MATERIA
-               DISPLAY 'MEDIA: '         MEDIATOTAL
-               SET       WS-SITUACAO TO 'APROVADO'
-               DISPLAY                   WS-SITUACAO
-
-           END-IF.
-
-           DISPLAY 'DESEJA UMA COPIA DO BOLETIM EM BLOCO DE NOTAS ?'
-               ACCEPT WS-TXT
-
-           IF WS-TXT EQUAL 'S' THEN
-               DISPLAY 'ALUNO INSERUDO NO TXT'
-               OPEN OUTPUT BOLETIM
-
-               MOVE '*** RESULTADO DO PROCESSAMENTO ***'
-                   TO F-CABECALHO
-               MOVE ' NOME DO ALUNO: '
-                   TO F-NOME
-               SET F-NOME(17:) TO WS-NOME-ALUNO
-               MOVE 'MATERIA: '
-                   TO F-MATERIA
-               SET F-MATERIA(10:) TO WS-NOME-MATERIA
-               MOVE 'MEDIA: '
-                   TO F-MEDIA
-               SET F-MEDIA(8:) TO MEDIATOTAL
-               MOVE ' STATUS: '
-                   TO F-STATUS
-               SET F-STATUS(10:) TO WS-SITUACAO
-               MOVE '**********************************'
-                   TO F-RODAPE
-               WRITE BOLETIM-LINHA
-               CLOSE BOLETIM
-
-               DISPLAY
-                 'DESEJA PROCESSAR UM NOVO ALUNO ? '
-                 'S PARA SIM OU N PARA NAO'
-                   ACCEPT WS-SAIDA
-
-               EVALUATE WS-SAIDA
-                   WHEN 'S'
-                       GO TO ALUNO
-                   WHEN 'N'
-                       DISPLAY 'O PROGRAMA SERA ENCERRADO'
-                       STOP RUN
-
+               EVALUATE TRUE
+                   WHEN MEDIATOTAL LESS 5
+                       MOVE 'REPROVADO'       TO WS-SITUACAO
+                   WHEN MEDIATOTAL LESS 7
+                       MOVE 'EM RECUPERACAO'  TO WS-SITUACAO
+                   WHEN OTHER
+                       MOVE 'APROVADO'        TO WS-SITUACAO
+               END-EVALUATE
+           END-IF
+           DISPLAY WS-SITUACAO.
+
+      * Alem da copia local em TXT, o boletim tambem e gravado no
+      * arquivo indexado compartilhado (NOTASV2.DAT) atraves do mesmo
+      * modulo CREATE usado pelo BOLETIMV2, para que este programa de
+      * estudo passe a alimentar a mesma base dos demais.
+           CALL 'CREATE'
+               USING BOLETIM-COMPLETO
+
+      * CREATE pode rejeitar o cadastro (materia invalida, ID duplicado
+      * por corrida entre CREATEs); sem checar WS-CREATE-OK, o operador
+      * veria um sucesso falso e poderia ate imprimir uma copia em TXT
+      * de um registro que nunca foi gravado em NOTASV2.DAT.
+           IF NOT CREATE-OK
+               DISPLAY 'CADASTRO NAO FOI GRAVADO. VEJA O ERRO ACIMA.'
            ELSE
-               DISPLAY
-                 'DESEJA PROCESSAR UM NOVO ALUNO ? '
-                 'S PARA SIM OU N PARA NAO'
-                   ACCEPT WS-SAIDA
-
-               EVALUATE WS-SAIDA
-                   WHEN 'S'
-                       GO TO ALUNO
-                   WHEN 'N'
-                       DISPLAY 'O PROGRAMA SERA ENCERRADO'
-                       STOP RUN
-           END-IF.
+               DISPLAY 'ID DO ALUNO: ' WS-ID-ALUNO
+
+               DISPLAY 'DESEJA UMA COPIA DO BOLETIM EM BLOCO DE NOTAS ?'
+                   CALL 'CONFIRMA' USING WS-TXT
+
+               IF WS-TXT EQUAL 'S' THEN
+                   DISPLAY 'ALUNO INSERUDO NO TXT'
+                   CALL 'TXTCOPIA' USING BOLETIM-COMPLETO
+               END-IF
+           END-IF
+
+           DISPLAY
+             'DESEJA PROCESSAR UM NOVO ALUNO ? '
+             'S PARA SIM OU N PARA NAO'
+               CALL 'CONFIRMA' USING WS-SAIDA
+
+           EVALUATE WS-SAIDA
+               WHEN 'S'
+                   GO TO ALUNO
+               WHEN 'N'
+                   DISPLAY 'O PROGRAMA SERA ENCERRADO'
+                   STOP RUN
+           END-EVALUATE.
 
        P01-FIM.
 
