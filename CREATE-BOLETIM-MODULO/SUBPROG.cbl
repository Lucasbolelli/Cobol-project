@@ -1,57 +1,81 @@
-      ******************************************************************
-      * Author: LUCAS BOLELLI
-      * Date: 03/01/2024
-      * Purpose: ESTUDOS SUBROTINA + CREATE TXT FILE
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUBPROG.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-           COPY INF-ALUNO.
-       PROCEDURE DIVISION USING WS-CAMPO-DE-MEDIAS.
-
-       P100-INICIO.
-           INITIALIZE WS-CAMPO-DE-MEDIAS
-           PERFORM P500-MEDIAS
-           PERFORM P550-CALC
-           PERFORM P999-FIM.
-
-       P020-ERROR.
-               DISPLAY 'ERRO NAS INFORMACOES FORNECIDAS.'
-               GOBACK.
-
-       P500-MEDIAS.
-
-           DISPLAY 'ENTRE COM A PRIMEIRA NOTA: '
-               ACCEPT MEDIA1
-           DISPLAY 'ENTRE COM A SEGUNDA NOTA: '
-               ACCEPT MEDIA2
-           DISPLAY 'ENTRE COM A TERCEIRA NOTA: '
-               ACCEPT MEDIA3
-           DISPLAY 'ENTRE COM A QUARTA NOTA: '
-               ACCEPT MEDIA4
-
-
-
-           IF MEDIA1 + MEDIA2  + MEDIA3 + MEDIA4 > 0 THEN
-               GO TO P550-CALC
-           ELSE
-               DISPLAY '****ALUNO REPROVADO POR FALTA DE MEDIA****'
-               PERFORM P020-ERROR
-           END-IF.
-
-       P550-CALC.
-           COMPUTE
-               MEDIATOTAL = (MEDIA1 + MEDIA2 + MEDIA3 + MEDIA4)/4
-                             ON SIZE ERROR PERFORM P020-ERROR
-           END-COMPUTE
-           .
-
-       P999-FIM.
-            GOBACK.
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 03/01/2024
+      * Purpose: ESTUDOS SUBROTINA + CREATE TXT FILE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBPROG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 WS-IDX                   PIC 9(02).
+       77 WS-SOMA-NOTA             PIC 9(05)V9.
+       77 WS-SOMA-PESO             PIC 9(04)V9.
+       LINKAGE SECTION.
+           COPY CAMPO-DE-MEDIAS.
+       PROCEDURE DIVISION USING WS-CAMPO-DE-MEDIAS.
+
+       P100-INICIO.
+           PERFORM P400-QTD-NOTAS
+           PERFORM P500-MEDIAS
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-NOTAS
+           PERFORM P550-CALC
+           PERFORM P999-FIM.
+
+       P020-ERROR.
+               DISPLAY 'ERRO NAS INFORMACOES FORNECIDAS.'
+               GOBACK.
+
+       P400-QTD-NOTAS.
+           DISPLAY 'QUANTAS NOTAS DESEJA INFORMAR PARA A MATERIA '
+                   '(1 A 20) ? '
+               ACCEPT WS-QTD-NOTAS
+           IF WS-QTD-NOTAS < 1 OR WS-QTD-NOTAS > 20
+               DISPLAY 'QUANTIDADE INVALIDA, INFORME DE 1 A 20'
+               PERFORM P400-QTD-NOTAS
+           END-IF
+           .
+
+       P500-MEDIAS.
+           DISPLAY 'NOTA ' WS-IDX ': '
+               ACCEPT WS-NOTA-VALOR(WS-IDX)
+           DISPLAY 'PESO DA NOTA ' WS-IDX
+                   ' (INFORME 1 SE TODAS AS NOTAS TEM O MESMO PESO): '
+               ACCEPT WS-NOTA-PESO(WS-IDX)
+           IF WS-NOTA-PESO(WS-IDX) = 0
+               MOVE 1 TO WS-NOTA-PESO(WS-IDX)
+           END-IF
+           EVALUATE WS-IDX
+               WHEN 1 MOVE WS-NOTA-VALOR(WS-IDX) TO MEDIA1
+               WHEN 2 MOVE WS-NOTA-VALOR(WS-IDX) TO MEDIA2
+               WHEN 3 MOVE WS-NOTA-VALOR(WS-IDX) TO MEDIA3
+               WHEN 4 MOVE WS-NOTA-VALOR(WS-IDX) TO MEDIA4
+               WHEN OTHER CONTINUE
+           END-EVALUATE
+           .
+
+       P550-CALC.
+           MOVE 0 TO WS-SOMA-NOTA
+           MOVE 0 TO WS-SOMA-PESO
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-NOTAS
+               COMPUTE WS-SOMA-NOTA =
+                   WS-SOMA-NOTA +
+                   (WS-NOTA-VALOR(WS-IDX) * WS-NOTA-PESO(WS-IDX))
+                   ON SIZE ERROR PERFORM P020-ERROR
+               ADD WS-NOTA-PESO(WS-IDX) TO WS-SOMA-PESO
+           END-PERFORM
+           IF WS-SOMA-PESO = 0
+               PERFORM P020-ERROR
+           END-IF
+           COMPUTE MEDIATOTAL ROUNDED = WS-SOMA-NOTA / WS-SOMA-PESO
+               ON SIZE ERROR PERFORM P020-ERROR
+           .
+
+       P999-FIM.
+            GOBACK.
