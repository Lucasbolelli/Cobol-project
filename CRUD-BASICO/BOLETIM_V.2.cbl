@@ -1,140 +1,383 @@
-      ******************************************************************
-      * Author: LUCAS BOLELLI
-      * Date: 05/01/2024
-      * Purpose: UTILIZAR TODAS AS TECNICAS CPY, READ/WRITE, MODULO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. BOLETIMV2.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       COPY INF-ALUNO.
-       77 WS-SAIDA                 PIC A.
-       77 WS-TXT                   PIC A VALUE 'S'.
-       PROCEDURE DIVISION.
-            INITIALIZE BOLETIM-COMPLETO.
-
-       ALUNO SECTION.
-       ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
-               MOVE WS-DATA-SISTEMA(01:04) TO WS-DATA-FORMAT(01:04)
-               MOVE '/' TO WS-DATA-FORMAT(05:01)
-               MOVE WS-DATA-SISTEMA(05:02) TO WS-DATA-FORMAT(06:02)
-               MOVE '/' TO WS-DATA-FORMAT(08:01)
-               MOVE WS-DATA-SISTEMA(07:02) TO WS-DATA-FORMAT(09:02)
-
-           DISPLAY 'INFORME SEU NOME DO ALUNO: '
-               ACCEPT WS-NOME-ALUNO
-
-           DISPLAY 'INFORME A MATERIA CONSULTADA:'
-               ACCEPT WS-NOME-MATERIA
-
-           CALL 'NOTECALC'
-                      USING WS-CAMPO-DE-MEDIAS
-
-           DISPLAY 'MEDIA 1º BIM: ' MEDIA1
-           DISPLAY 'MEDIA 2º BIM: ' MEDIA2
-           DISPLAY 'MEDIA 3º BIM: ' MEDIA3
-           DISPLAY 'MEDIA 4º BIM: ' MEDIA4
-           DISPLAY 'MEDIA TOTAL: '  MEDIATOTAL
-           .
-
-       P01-RESULTPROC.
-
-           IF MEDIATOTAL LESS 7
-               DISPLAY '****RESULTADO DO PROCESSAMENTO****'
-               DISPLAY 'DATA: '          WS-DATA-FORMAT
-               DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
-               DISPLAY 'MÁTERIA: '       WS-NOME-MATERIA
-               DISPLAY 'MEDIA: '         MEDIATOTAL
-               SET       WS-SITUACAO TO 'REPROVADO'
-               DISPLAY                   WS-SITUACAO
-
-           ELSE
-               DISPLAY '****RESULTADO DO PROCESSAMENTO****'
-               DISPLAY 'DATA: '          WS-DATA-FORMAT
-               DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
-               DISPLAY 'MÁTERIA: '       WS-NOME-MATERIA
-               DISPLAY 'MEDIA: '         MEDIATOTAL
-               SET       WS-SITUACAO TO 'APROVADO'
-               DISPLAY                   WS-SITUACAO
-
-           END-IF.
-
-           DISPLAY 'DESEJA UMA COPIA DO BOLETIM EM BLOCO DE NOTAS ?'
-               ACCEPT WS-TXT
-
-           IF WS-TXT EQUAL 'S' THEN
-               ADD 1 TO WS-ID-ALUNO
-               DISPLAY 'ID DO ALUNO: ' WS-ID-ALUNO
-               CALL 'CREATE'
-                   USING BOLETIM-COMPLETO
-
-               DISPLAY
-               'DESEJA INSERIR UM NOVO ALUNO NO ARQUIVO ?'
-               'S PARA SIM OU N PARA NAO'
-                   ACCEPT WS-SAIDA
-               EVALUATE WS-SAIDA
-                   WHEN 'S'
-                       GO TO ALUNO
-                   WHEN 'N'
-                       DISPLAY 'DESEJA VISUALIZAR TODOS OS ALUNOS '
-                               'CADASTRADOS'
-                           ACCEPT WS-SAIDA
-                           IF WS-SAIDA EQUAL 'S' THEN
-                               CALL 'GETALL'
-                                   USING BOLETIM-COMPLETO
-                           ELSE
-                               DISPLAY
-                               'DESEJA ENCERRAR O PROGRAMA ?'
-                               'S PARA SIM OU N PARA NAO'
-                                   ACCEPT WS-SAIDA
-                               EVALUATE WS-SAIDA
-                                   WHEN 'S'
-                                       STOP RUN
-                                   WHEN 'N'
-                                       DISPLAY
-                                     'DESEJA ALTERAR ALGUM REGISTRO?'
-                                     'S PARA SIM OU N PARA NAO'
-                                           ACCEPT WS-SAIDA
-                                           IF WS-SAIDA EQUAL 'S'
-                                               CALL 'UPDATT'
-                                                  USING BOLETIM-COMPLETO
-                                           ELSE
-                                               DISPLAY 'DESEJA VER'
-                                                       'UM REGISTRO ?'
-                                                       'S OU N'
-                                                       ACCEPT WS-SAIDA
-                                                EVALUATE WS-SAIDA
-                                                       WHEN 'S'
-                                                          CALL 'FINDONE'
-                                                          USING
-                                                        BOLETIM-COMPLETO
-                                                       WHEN 'N'
-                                                           DISPLAY
-                                                           'DESEJA '
-                                                           'DELETAR UM '
-                                                           'REGISTRO!!'
-                                                         ACCEPT WS-SAIDA
-                                                       EVALUATE WS-SAIDA
-                                                       WHEN 'S'
-                                                          CALL 'FINDONE'
-                                                          USING
-                                                        BOLETIM-COMPLETO
-                                                        WHEN 'N'
-                                                        DISPLAY
-                                                        'O PROGRAMA '
-                                                        'SERA '
-                                                        'ENCERRADO !!!'
-                                                        STOP RUN
-
-           END-IF.
-
-       P01-FIM.
-            STOP RUN.
-
-       END PROGRAM BOLETIMV2.
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 05/01/2024
+      * Purpose: UTILIZAR TODAS AS TECNICAS CPY, READ/WRITE, MODULO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BOLETIMV2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BOLETIM
+               ASSIGN TO
+                   WS-PATH-BOLETIM
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS F-ID
+                   FILE STATUS IS WS-FS
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+           FD BOLETIM.
+               COPY BOLETIM_DADOS.
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       COPY INF-ALUNO.
+       77 WS-SAIDA                 PIC A.
+       77 WS-TXT                   PIC A VALUE 'S'.
+       77 WS-NOTA-RECUPERACAO      PIC 9(02)V9.
+       77 WS-OPCAO                 PIC X.
+       77 WS-SAIR                  PIC X VALUE 'N'.
+          88 SAIR-OK               VALUE 'S' FALSE 'N'.
+       77 WS-OUTRA-MATERIA         PIC X VALUE 'N'.
+          88 OUTRA-MATERIA-OK      VALUE 'S' FALSE 'N'.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-FS-MSG                PIC X(40).
+       77 WS-TIPO-BUSCA            PIC X.
+       77 WS-NOME-BUSCA            PIC X(30).
+       77 WS-ACHOU                 PIC X VALUE 'N'.
+          88 ACHOU-OK              VALUE 'S' FALSE 'N'.
+       77 WS-EOF-REIMP             PIC X VALUE 'N'.
+          88 EOF-REIMP-OK          VALUE 'S' FALSE 'N'.
+       77 WS-FREQUENCIA-MINIMA     PIC 9(03) VALUE 75.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            INITIALIZE BOLETIM-COMPLETO
+            SET SAIR-OK           TO FALSE
+            PERFORM P00-MENU      THRU P00-FIM UNTIL SAIR-OK
+            STOP RUN
+            .
+
+       P00-MENU.
+            DISPLAY ' '
+            DISPLAY '**** BOLETIM - MENU PRINCIPAL ****'
+            DISPLAY '1 - CADASTRAR NOVO ALUNO'
+            DISPLAY '2 - LISTAR TODOS OS ALUNOS'
+            DISPLAY '3 - CONSULTAR UM ALUNO'
+            DISPLAY '4 - ALTERAR UM REGISTRO'
+            DISPLAY '5 - EXCLUIR UM REGISTRO'
+            DISPLAY '6 - REIMPRIMIR COPIA EM TXT DE UM ALUNO'
+            DISPLAY '7 - REMATRICULAR/TRANSFERIR ALUNO EXISTENTE'
+            DISPLAY '0 - ENCERRAR O PROGRAMA'
+            DISPLAY 'ESCOLHA UMA OPCAO: '
+               ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                    PERFORM P10-CADASTRAR
+                WHEN '2'
+                    CALL 'GETALL' USING BOLETIM-COMPLETO
+                WHEN '3'
+                    CALL 'GETONE' USING BOLETIM-COMPLETO
+                WHEN '4'
+                    CALL 'UPDATT' USING BOLETIM-COMPLETO
+                WHEN '5'
+                    CALL 'DELCONTT'
+                WHEN '6'
+                    PERFORM P20-REIMPRIME
+                WHEN '7'
+                    PERFORM P30-REMATRICULA
+                WHEN '0'
+                    SET SAIR-OK TO TRUE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA'
+            END-EVALUATE
+            .
+       P00-FIM.
+
+       P10-CADASTRAR.
+      * Nome/ano letivo/turma sao informados uma unica vez; a partir
+      * dai o operador pode lancar quantas materias quiser para o
+      * mesmo aluno na mesma sessao (PERFORM ... UNTIL em vez de um
+      * cadastro unico por execucao).
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            CALL 'DATAFMT' USING WS-DATA-SISTEMA WS-DATA-FORMAT
+
+            DISPLAY 'INFORME SEU NOME DO ALUNO: '
+                ACCEPT WS-NOME-ALUNO
+
+            DISPLAY 'INFORME O ANO LETIVO/PERIODO (EX: 2026/1): '
+                ACCEPT WS-ANO-LETIVO
+
+            DISPLAY 'INFORME A TURMA DO ALUNO: '
+                ACCEPT WS-TURMA
+
+            DISPLAY 'INFORME O ID DO RESPONSAVEL NO CADASTRO-PF '
+                    '(0 SE NAO HOUVER): '
+                ACCEPT WS-ID-RESPONSAVEL
+
+            DISPLAY 'INFORME O NOME DO PROFESSOR QUE ESTA LANCANDO '
+                    'A NOTA: '
+                ACCEPT WS-PROFESSOR
+
+            SET OUTRA-MATERIA-OK TO TRUE
+            PERFORM WITH TEST AFTER UNTIL NOT OUTRA-MATERIA-OK
+                PERFORM P15-CADASTRA-MATERIA
+                DISPLAY 'DESEJA LANCAR OUTRA MATERIA PARA O MESMO '
+                        'ALUNO ? S/N'
+                    CALL 'CONFIRMA' USING WS-OUTRA-MATERIA
+            END-PERFORM
+            .
+
+       P15-CADASTRA-MATERIA.
+            DISPLAY 'INFORME A MATERIA CONSULTADA:'
+                ACCEPT WS-NOME-MATERIA
+
+            CALL 'NOTECALC'
+                       USING WS-CAMPO-DE-MEDIAS
+
+            DISPLAY 'INFORME O PERCENTUAL DE FREQUENCIA DO ALUNO '
+                    'NA MATERIA (0-100): '
+                ACCEPT WS-FREQUENCIA
+
+            DISPLAY 'MEDIA 1º BIM: ' MEDIA1
+            DISPLAY 'MEDIA 2º BIM: ' MEDIA2
+            DISPLAY 'MEDIA 3º BIM: ' MEDIA3
+            DISPLAY 'MEDIA 4º BIM: ' MEDIA4
+            DISPLAY 'MEDIA TOTAL: '  MEDIATOTAL
+
+            PERFORM P01-RESULTPROC
+
+            CALL 'CREATE'
+                USING BOLETIM-COMPLETO
+
+      * CREATE pode rejeitar o cadastro (materia invalida, ID duplicado
+      * por corrida entre CREATEs); sem checar WS-CREATE-OK, o operador
+      * veria um sucesso falso e poderia ate imprimir uma copia em TXT
+      * de um registro que nunca foi gravado em NOTASV2.DAT.
+            IF NOT CREATE-OK
+                DISPLAY 'CADASTRO NAO FOI GRAVADO. VEJA O ERRO ACIMA.'
+            ELSE
+                DISPLAY 'ID DO ALUNO: ' WS-ID-ALUNO
+
+                DISPLAY 'DESEJA UMA COPIA DO BOLETIM EM BLOCO DE '
+                        'NOTAS ?'
+                    CALL 'CONFIRMA' USING WS-TXT
+
+                IF WS-TXT EQUAL 'S' THEN
+                    CALL 'TXTCOPIA'
+                        USING BOLETIM-COMPLETO
+                END-IF
+            END-IF
+            .
+
+       P01-RESULTPROC.
+
+           DISPLAY '****RESULTADO DO PROCESSAMENTO****'
+           DISPLAY 'DATA: '          WS-DATA-FORMAT
+           DISPLAY 'NOME DO ALUNO: ' FUNCTION TRIM(WS-NOME-ALUNO)
+           DISPLAY 'MÁTERIA: '       WS-NOME-MATERIA
+           DISPLAY 'MEDIA: '         MEDIATOTAL
+           DISPLAY 'FREQUENCIA: '    WS-FREQUENCIA
+
+      * Frequencia abaixo do minimo reprova o aluno independente da
+      * media, sem nem passar pela recuperacao (regra de promocao da
+      * escola: falta excessiva nao se resolve com prova de segunda
+      * chamada).
+           IF WS-FREQUENCIA LESS WS-FREQUENCIA-MINIMA
+               MOVE 'REPROVADO'  TO WS-SITUACAO
+               DISPLAY 'REPROVADO POR FREQUENCIA INSUFICIENTE'
+           ELSE
+               EVALUATE TRUE
+                   WHEN MEDIATOTAL LESS 5
+                       MOVE 'REPROVADO'  TO WS-SITUACAO
+                   WHEN MEDIATOTAL LESS 7
+                       MOVE 'EM RECUPERACAO' TO WS-SITUACAO
+                       PERFORM P02-RECUPERACAO
+                   WHEN OTHER
+                       MOVE 'APROVADO'   TO WS-SITUACAO
+               END-EVALUATE
+           END-IF
+           DISPLAY WS-SITUACAO
+           .
+
+       P02-RECUPERACAO.
+      * Aluno com media entre 5,0 e 6,9 fica EM RECUPERACAO em vez de
+      * ser reprovado de imediato. A prova de recuperacao pode ser
+      * lancada agora ou depois (opcao 4 - ALTERAR - no menu), ficando
+      * o registro gravado como EM RECUPERACAO ate la.
+           DISPLAY 'ALUNO EM RECUPERACAO. DESEJA INFORMAR A NOTA DA '
+                   'PROVA DE RECUPERACAO AGORA ? S/N'
+               CALL 'CONFIRMA' USING WS-SAIDA
+
+           IF WS-SAIDA EQUAL 'S'
+               DISPLAY 'INFORME A NOTA DA PROVA DE RECUPERACAO: '
+                   ACCEPT WS-NOTA-RECUPERACAO
+
+               IF (MEDIATOTAL + WS-NOTA-RECUPERACAO) / 2 LESS 5
+                   MOVE 'REPROVADO' TO WS-SITUACAO
+               ELSE
+                   MOVE 'APROVADO'  TO WS-SITUACAO
+               END-IF
+               COMPUTE MEDIATOTAL ROUNDED =
+                   (MEDIATOTAL + WS-NOTA-RECUPERACAO) / 2
+               DISPLAY 'NOVA MEDIA APOS RECUPERACAO: ' MEDIATOTAL
+           ELSE
+               DISPLAY 'O ALUNO FICARA CADASTRADO COMO EM '
+                       'RECUPERACAO ATE A NOTA SER LANCADA.'
+           END-IF
+           .
+
+       P20-REIMPRIME.
+      * Reimprime a copia em TXT de um aluno ja cadastrado, localizando
+      * o registro gravado em NOTASV2.DAT pelo mesmo esquema de busca
+      * (ID ou NOME) ja usado em GETONE/DELCONTT, sem precisar refazer
+      * o cadastro nem a prova para gerar uma nova copia.
+            SET ACHOU-OK            TO FALSE
+            SET EOF-REIMP-OK        TO FALSE
+            SET FS-OK               TO TRUE
+
+            DISPLAY 'BUSCAR POR <I> ID OU <N> NOME ? '
+                ACCEPT WS-TIPO-BUSCA
+
+            OPEN INPUT BOLETIM
+            IF FS-OK THEN
+                EVALUATE WS-TIPO-BUSCA
+                    WHEN 'I'
+                    WHEN 'i'
+                        DISPLAY 'INFORME O ID DO ALUNO: '
+                            ACCEPT F-ID
+                        READ BOLETIM
+                            INVALID KEY
+                                DISPLAY 'ALUNO NAO ENCONTRADO'
+                            NOT INVALID KEY
+                                SET ACHOU-OK TO TRUE
+                        END-READ
+                    WHEN OTHER
+                        DISPLAY 'INFORME O NOME DO ALUNO: '
+                            ACCEPT WS-NOME-BUSCA
+
+                        MOVE LOW-VALUES TO F-ID
+                        START BOLETIM KEY IS GREATER F-ID
+                            INVALID KEY SET EOF-REIMP-OK TO TRUE
+                        END-START
+
+                        PERFORM UNTIL EOF-REIMP-OK OR ACHOU-OK
+                            READ BOLETIM NEXT RECORD
+                                AT END
+                                    SET EOF-REIMP-OK TO TRUE
+                                NOT AT END
+                                    IF F-NOME = WS-NOME-BUSCA
+                                        SET ACHOU-OK TO TRUE
+                                    END-IF
+                            END-READ
+                        END-PERFORM
+                END-EVALUATE
+
+                IF ACHOU-OK
+                    MOVE F-NOME         TO WS-NOME-ALUNO
+                    MOVE F-MATERIA      TO WS-NOME-MATERIA
+                    MOVE F-MEDIATOTAL   TO MEDIATOTAL
+                    MOVE F-STATUS       TO WS-SITUACAO
+                    CALL 'TXTCOPIA' USING BOLETIM-COMPLETO
+                ELSE
+                    DISPLAY 'NENHUM REGISTRO ENCONTRADO PARA REIMPRIMIR'
+                END-IF
+
+                CLOSE BOLETIM
+            ELSE
+                CALL 'FSMSG' USING WS-FS WS-FS-MSG
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE BOLETIM.'
+                DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+            .
+
+       P30-REMATRICULA.
+      * Em vez de cadastrar o aluno que repete materia/troca de turma
+      * como um F-ID novo e desconectado, localiza o registro mais
+      * antigo dele (ou a propria raiz, se o registro achado ja for
+      * uma rematricula) e grava o novo termo apontando F-ID-ORIGINAL
+      * para essa mesma raiz, preservando o historico entre terminos.
+            SET ACHOU-OK            TO FALSE
+            SET EOF-REIMP-OK        TO FALSE
+            SET FS-OK               TO TRUE
+
+            DISPLAY 'BUSCAR O ALUNO POR <I> ID OU <N> NOME ? '
+                ACCEPT WS-TIPO-BUSCA
+
+            OPEN INPUT BOLETIM
+            IF FS-OK THEN
+                EVALUATE WS-TIPO-BUSCA
+                    WHEN 'I'
+                    WHEN 'i'
+                        DISPLAY 'INFORME O ID DO ALUNO: '
+                            ACCEPT F-ID
+                        READ BOLETIM
+                            INVALID KEY
+                                DISPLAY 'ALUNO NAO ENCONTRADO'
+                            NOT INVALID KEY
+                                SET ACHOU-OK TO TRUE
+                        END-READ
+                    WHEN OTHER
+                        DISPLAY 'INFORME O NOME DO ALUNO: '
+                            ACCEPT WS-NOME-BUSCA
+
+                        MOVE LOW-VALUES TO F-ID
+                        START BOLETIM KEY IS GREATER F-ID
+                            INVALID KEY SET EOF-REIMP-OK TO TRUE
+                        END-START
+
+                        PERFORM UNTIL EOF-REIMP-OK OR ACHOU-OK
+                            READ BOLETIM NEXT RECORD
+                                AT END
+                                    SET EOF-REIMP-OK TO TRUE
+                                NOT AT END
+                                    IF F-NOME = WS-NOME-BUSCA
+                                        SET ACHOU-OK TO TRUE
+                                    END-IF
+                            END-READ
+                        END-PERFORM
+                END-EVALUATE
+
+                IF ACHOU-OK
+                    MOVE F-NOME          TO WS-NOME-ALUNO
+                    IF F-ID-ORIGINAL = 0
+                        MOVE F-ID            TO WS-ID-ORIGINAL
+                    ELSE
+                        MOVE F-ID-ORIGINAL   TO WS-ID-ORIGINAL
+                    END-IF
+
+                    CLOSE BOLETIM
+
+                    DISPLAY 'REMATRICULANDO: ' FUNCTION TRIM(F-NOME)
+                            ' (HISTORICO LIGADO AO ID '
+                            WS-ID-ORIGINAL ')'
+
+                    DISPLAY 'INFORME O NOVO ANO LETIVO/PERIODO '
+                            '(EX: 2026/2): '
+                        ACCEPT WS-ANO-LETIVO
+                    DISPLAY 'INFORME A NOVA TURMA DO ALUNO: '
+                        ACCEPT WS-TURMA
+                    DISPLAY 'INFORME O ID DO RESPONSAVEL NO '
+                            'CADASTRO-PF (0 SE NAO HOUVER): '
+                        ACCEPT WS-ID-RESPONSAVEL
+                    DISPLAY 'INFORME O NOME DO PROFESSOR QUE ESTA '
+                            'LANCANDO A NOTA: '
+                        ACCEPT WS-PROFESSOR
+
+                    SET OUTRA-MATERIA-OK TO TRUE
+                    PERFORM WITH TEST AFTER UNTIL NOT OUTRA-MATERIA-OK
+                        PERFORM P15-CADASTRA-MATERIA
+                        DISPLAY 'DESEJA LANCAR OUTRA MATERIA PARA O '
+                                'MESMO ALUNO ? S/N'
+                            CALL 'CONFIRMA' USING WS-OUTRA-MATERIA
+                    END-PERFORM
+
+                    MOVE 0 TO WS-ID-ORIGINAL
+                ELSE
+                    DISPLAY 'NENHUM REGISTRO ENCONTRADO PARA '
+                            'REMATRICULAR'
+                    CLOSE BOLETIM
+                END-IF
+            ELSE
+                CALL 'FSMSG' USING WS-FS WS-FS-MSG
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE BOLETIM.'
+                DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+            .
+
+       END PROGRAM BOLETIMV2.
