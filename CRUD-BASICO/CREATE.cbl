@@ -12,7 +12,7 @@
            FILE-CONTROL.
                SELECT BOLETIM
                ASSIGN TO
-                   'D:\COBOL\bin\NOTASV2.DAT'
+                   WS-PATH-BOLETIM
                    ORGANIZATION IS INDEXED
                    ACCESS MODE  IS SEQUENTIAL
                    RECORD KEY   IS F-ID
@@ -24,43 +24,135 @@
        DATA RECORD IS BOLETIM-LINHA.
             COPY BOLETIM_DADOS.
        WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
        77 WS-FILE-STATUS                   PIC 9(02).
+       77 WS-FS-MSG                        PIC X(40).
+       77 WS-MAX-ID                        PIC 9(06) VALUE 0.
+       77 WS-EOF-SEQ                       PIC X VALUE 'N'.
+          88 EOF-SEQ-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-AUD-OPERACAO                  PIC X(10) VALUE 'CREATE'.
+       77 WS-AUD-ANTES                     PIC X(40) VALUE SPACES.
+       77 WS-AUD-DEPOIS                    PIC X(40).
+       77 WS-MATERIA-OK                    PIC X VALUE 'N'.
+          88 MATERIA-OK                    VALUE 'S' FALSE 'N'.
        LINKAGE SECTION.
            COPY INF-ALUNO.
        PROCEDURE DIVISION USING BOLETIM-COMPLETO.
        MAIN-PROCEDURE.
 
        P01-PROCESSA.
+      * WS-CREATE-OK informa ao chamador se o registro foi realmente
+      * gravado; comeca em FALSE e so vira TRUE depois do WRITE bem
+      * sucedido, para que um reject nunca seja visto como sucesso por
+      * quem chamou este programa.
+            SET CREATE-OK TO FALSE
+
+            CALL 'VALIDAMAT' USING WS-NOME-MATERIA WS-MATERIA-OK
+            IF NOT MATERIA-OK
+                DISPLAY 'MATERIA INVALIDA: ' WS-NOME-MATERIA
+                DISPLAY 'USE UMA DAS MATERIAS CADASTRADAS NA ESCOLA.'
+                GOBACK
+            END-IF
+
             DISPLAY 'ALUNO INSERIDO NO TXT'
-               OPEN OUTPUT BOLETIM
 
-               MOVE '*** RESULTADO DO PROCESSAMENTO ***'
-                   TO F-CABECALHO
-               MOVE ' NOME DO ALUNO: '
-                   TO F-NOME
-               SET F-NOME(17:)     TO WS-NOME-ALUNO
-               MOVE 'MATERIA: '
-                   TO F-MATERIA
-               SET F-MATERIA(10:)  TO WS-NOME-MATERIA
-               MOVE 'MEDIA: '
-                   TO F-MEDIA
-               SET F-MEDIA(8:)     TO MEDIATOTAL
-               MOVE ' STATUS: '
-                   TO F-STATUS
-               SET F-STATUS(10:)   TO WS-SITUACAO
-               MOVE 'ID: '
-                   TO F-ID
-               SET F-ID(5:)        TO WS-ID-ALUNO
-               MOVE '**********************************'
-                   TO F-RODAPE
+               OPEN I-O BOLETIM
+               IF WS-FILE-STATUS = 35
+                   OPEN OUTPUT BOLETIM
+                   CLOSE BOLETIM
+                   OPEN I-O BOLETIM
+               END-IF
+
+               PERFORM P05-GERA-ID
+
+               MOVE WS-ID-ALUNO     TO F-ID
+               MOVE WS-NOME-ALUNO   TO F-NOME
+               MOVE WS-NOME-MATERIA TO F-MATERIA
+               MOVE WS-ANO-LETIVO   TO F-ANO-LETIVO
+               MOVE WS-TURMA        TO F-TURMA
+               MOVE WS-ID-RESPONSAVEL TO F-ID-RESPONSAVEL
+      * WS-ID-ORIGINAL amarra uma rematricula/transferencia ao ID do
+      * registro mais antigo do mesmo aluno; quando o chamador nao
+      * informa nenhum (cadastro normal, primeiro registro do aluno),
+      * o proprio ID recem-gerado vira a raiz da cadeia.
+               IF WS-ID-ORIGINAL = 0
+                   MOVE WS-ID-ALUNO TO F-ID-ORIGINAL
+               ELSE
+                   MOVE WS-ID-ORIGINAL TO F-ID-ORIGINAL
+               END-IF
+               MOVE MEDIA1          TO F-MEDIA1
+               MOVE MEDIA2          TO F-MEDIA2
+               MOVE MEDIA3          TO F-MEDIA3
+               MOVE MEDIA4          TO F-MEDIA4
+               MOVE MEDIATOTAL      TO F-MEDIATOTAL
+               MOVE WS-FREQUENCIA   TO F-FREQUENCIA
+               MOVE WS-PROFESSOR    TO F-PROFESSOR
+               MOVE WS-SITUACAO     TO F-STATUS
                WRITE BOLETIM-LINHA
-               CLOSE BOLETIM
+
+      * O status do WRITE precisa ser checado antes do CLOSE: o
+      * proprio CLOSE e uma operacao de E/S e sobrescreve
+      * WS-FILE-STATUS com o resultado dele (normalmente 00),
+      * mascarando o que o WRITE acabou de relatar.
+      *
+      * F-ID e sempre gerado por P05-GERA-ID (MAX(F-ID)+1), nunca
+      * escolhido pelo operador antes de chamar este programa, entao
+      * nao existe "escolher outro ID" para oferecer aqui -- o
+      * proprio ID novo ja foi decidido pelo sistema. Um status 22
+      * so pode acontecer por uma corrida entre dois CREATEs
+      * concorrentes gerando o mesmo proximo ID; nesse caso abortar
+      * e deixar o operador repetir o cadastro (que gera um ID novo)
+      * e a saida correta -- sobrescrever sem confirmacao destruiria
+      * o registro do outro aluno que venceu a corrida.
+            IF WS-FILE-STATUS = 22 THEN
+                DISPLAY 'JA EXISTE UM ALUNO CADASTRADO COM O ID '
+                                               F-ID
+                DISPLAY 'TENTE CADASTRAR O ALUNO NOVAMENTE.'
+                CLOSE BOLETIM
+                GOBACK
+            END-IF
 
             IF WS-FILE-STATUS <> 0 THEN
+                CALL 'FSMSG' USING WS-FILE-STATUS WS-FS-MSG
                 DISPLAY 'ERRO NO PROCESSAMENTO --> COD '
                                                WS-FILE-STATUS
+                                               ': ' WS-FS-MSG
+                CLOSE BOLETIM
                 GOBACK
             END-IF
+
+               CLOSE BOLETIM
+
+            SET CREATE-OK TO TRUE
+
+            STRING
+                FUNCTION TRIM(WS-NOME-ALUNO) DELIMITED BY SIZE
+                ' / '          DELIMITED BY SIZE
+                WS-NOME-MATERIA DELIMITED BY SIZE
+                ' / '          DELIMITED BY SIZE
+                WS-SITUACAO    DELIMITED BY SIZE
+                INTO WS-AUD-DEPOIS
+            CALL 'AUDITORIA' USING WS-AUD-OPERACAO WS-ID-ALUNO
+                                    WS-AUD-ANTES WS-AUD-DEPOIS
+            .
+
+       P05-GERA-ID.
+      * Deriva o proximo ID a partir do maior F-ID ja gravado, para
+      * que a numeracao sobreviva entre execucoes (nao depende de um
+      * contador em WORKING-STORAGE que zera a cada run).
+            MOVE 0   TO WS-MAX-ID
+            SET EOF-SEQ-OK TO FALSE
+            PERFORM UNTIL EOF-SEQ-OK
+                READ BOLETIM NEXT RECORD
+                    AT END
+                        SET EOF-SEQ-OK TO TRUE
+                    NOT AT END
+                        IF F-ID > WS-MAX-ID
+                            MOVE F-ID TO WS-MAX-ID
+                        END-IF
+                END-READ
+            END-PERFORM
+            COMPUTE WS-ID-ALUNO = WS-MAX-ID + 1
             .
 
        P01-FIM.
