@@ -1,91 +1,247 @@
-      ******************************************************************
-      * Author: LUCAS BOLELLI
-      * Date: 03/01/2024
-      * Purpose: EXCLUIT ARQUIVOS EM LISTA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DELCONTT.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT BOLETIM
-               ASSIGN TO
-                   'D:\COBOL\bin\NOTASV2.DAT'
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE  IS RANDOM
-                   RECORD KEY   IS F-ID
-                   FILE STATUS IS WS-FS
-                   .
-       DATA DIVISION.
-       FILE SECTION.
-           FD BOLETIM.
-               COPY BOLETIM_DADOS.
-       WORKING-STORAGE SECTION.
-       77 WS-FS                            PIC 99.
-          88 FS-OK                         VALUE 0.
-       77 WS-EOF                           PIC X.
-          88 EOF-OK                        VALUE 'S' FALSE 'N'.
-       77 WS-EXIT                          PIC X.
-          88 EXIT-OK                       VALUE 'F' FALSE 'N'.
-       77 WS-CONFIRMA                      PIC X.
-          88 CONFIRMA-OK                   VALUE 'S' FALSE 'N'.
-       LINKAGE SECTION.
-           COPY INF-ALUNO.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY '*** UPDATE CONTATO ***'
-            SET EXIT-OK                TO FALSE
-            PERFORM P300-CONSULTA      THRU P300-FIM UNTIL EXIT-OK
-            PERFORM P900-FIM
-            .
-
-       P300-CONSULTA.
-            SET EOF-OK                  TO FALSE
-            SET FS-OK                   TO TRUE
-            SET CONFIRMA-OK             TO FALSE
-
-            OPEN I-O BOLETIM
-
-            IF FS-OK THEN
-
-                DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO USER: '
-                   ACCEPT WS-NOME-ALUNO
-
-                READ BOLETIM INTO BOLETIM-COMPLETO
-                KEY IS F-ID
-                   INVALID KEY
-                       DISPLAY 'CONTATO INEXISTENTE'
-                   NOT INVALID KEY
-                       DISPLAY 'NOME: ' WS-NOME-ALUNO
-                       DISPLAY 'DESEJA DELETAR O ALUNO: '
-                       DISPLAY 'TECLE: '
-                               '<S> PARA CONFIRMAR OU <QUALQUER TECLA>'
-                               ' PARA ABORTAR'
-                           ACCEPT WS-CONFIRMA
-                       IF WS-CONFIRMA EQUAL 'S' THEN
-                           DELETE BOLETIM RECORD
-                           DISPLAY 'CONTATO EXCLUIDO COM SUCESSO'
-                       ELSE
-                           DISPLAY 'O CONTATO NAO FOI EXCLUIDO'
-                       END-IF
-                END-READ
-            ELSE
-                DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTATOS.'
-                DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF.
-
-            CLOSE BOLETIM
-
-            DISPLAY
-                'TECLE: '
-                '<QUALQUER TECLA> PARA CONTINUAR, OU <F> PARA FINALIZAR'
-               ACCEPT WS-EXIT
-               .
-       P300-FIM.
-       P900-FIM.
-
-            GOBACK.
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 03/01/2024
+      * Purpose: EXCLUIT ARQUIVOS EM LISTA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELCONTT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BOLETIM
+               ASSIGN TO
+                   WS-PATH-BOLETIM
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS F-ID
+                   FILE STATUS IS WS-FS
+                   .
+               SELECT DEL-HISTORICO
+               ASSIGN TO
+                   WS-PATH-EXCLUIDOS
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-HIST
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+           FD BOLETIM.
+               COPY BOLETIM_DADOS.
+           FD DEL-HISTORICO.
+           01 DH-LINHA                         PIC X(120).
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-MSG                        PIC X(40).
+       77 WS-FS-HIST                       PIC 99.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-CONFIRMA                      PIC X.
+          88 CONFIRMA-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-ID-BUSCA                      PIC 9(06).
+       77 WS-NOME-BUSCA                    PIC X(30).
+       77 WS-TIPO-BUSCA                    PIC X.
+       77 WS-ACHOU                         PIC X VALUE 'N'.
+          88 ACHOU-OK                      VALUE 'S' FALSE 'N'.
+       77 WS-OPERADOR                      PIC X(20).
+       77 WS-DATA-EXCLUSAO                 PIC 9(08).
+       77 WS-HORA-EXCLUSAO                 PIC 9(08).
+       77 WS-TIPO-EXCLUSAO                 PIC X.
+          88 EXPURGO-OK                    VALUE 'X'.
+       77 WS-AUD-OPERACAO                  PIC X(10).
+       77 WS-AUD-ANTES                     PIC X(40).
+       77 WS-AUD-DEPOIS                    PIC X(40) VALUE SPACES.
+       LINKAGE SECTION.
+           COPY INF-ALUNO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** UPDATE CONTATO ***'
+            SET EXIT-OK                TO FALSE
+            PERFORM P300-CONSULTA      THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+
+       P300-CONSULTA.
+            SET EOF-OK                  TO FALSE
+            SET FS-OK                   TO TRUE
+            SET CONFIRMA-OK             TO FALSE
+            SET ACHOU-OK                TO FALSE
+
+            OPEN I-O BOLETIM
+
+            IF FS-OK THEN
+                DISPLAY 'BUSCAR POR: <I> ID OU <N> NOME ? '
+                   ACCEPT WS-TIPO-BUSCA
+
+                EVALUATE WS-TIPO-BUSCA
+                    WHEN 'N'
+                        PERFORM P320-BUSCA-NOME
+                    WHEN OTHER
+                        PERFORM P310-BUSCA-ID
+                END-EVALUATE
+
+                IF ACHOU-OK
+                    PERFORM P330-CONFIRMA-EXCLUSAO
+                END-IF
+            ELSE
+                CALL 'FSMSG' USING WS-FS WS-FS-MSG
+                DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTATOS.'
+                DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF.
+
+            CLOSE BOLETIM
+
+            DISPLAY 'DESEJA FINALIZAR O PROGRAMA ? S/N'
+               CALL 'CONFIRMA' USING WS-EXIT
+               .
+       P300-FIM.
+
+       P310-BUSCA-ID.
+            DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO ALUNO: '
+               ACCEPT WS-ID-BUSCA
+            MOVE WS-ID-BUSCA TO F-ID
+
+            READ BOLETIM
+            KEY IS F-ID
+               INVALID KEY
+                   DISPLAY 'CONTATO INEXISTENTE'
+               NOT INVALID KEY
+                   SET ACHOU-OK TO TRUE
+            END-READ
+            .
+
+       P320-BUSCA-NOME.
+      * F-NOME nao e chave, entao a busca por nome percorre o
+      * arquivo sequencialmente comparando cada registro lido.
+            DISPLAY 'INFORME O NOME DO ALUNO: '
+               ACCEPT WS-NOME-BUSCA
+
+            MOVE LOW-VALUES TO F-ID
+            START BOLETIM KEY IS GREATER F-ID
+                INVALID KEY SET EOF-OK TO TRUE
+            END-START
+
+            PERFORM UNTIL EOF-OK OR ACHOU-OK
+                READ BOLETIM NEXT RECORD
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        IF F-NOME = WS-NOME-BUSCA
+                            SET ACHOU-OK TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            IF NOT ACHOU-OK
+                DISPLAY 'NENHUM ALUNO ENCONTRADO COM ESSE NOME'
+            END-IF
+            .
+
+       P330-CONFIRMA-EXCLUSAO.
+            DISPLAY 'NOME: ' FUNCTION TRIM(F-NOME)
+            DISPLAY 'DESEJA DELETAR O ALUNO: '
+            DISPLAY 'CONFIRMA A EXCLUSAO ? S/N'
+                CALL 'CONFIRMA' USING WS-CONFIRMA
+            IF WS-CONFIRMA EQUAL 'S' THEN
+                STRING
+                    FUNCTION TRIM(F-NOME) DELIMITED BY SIZE
+                    ' / '      DELIMITED BY SIZE
+                    F-MATERIA  DELIMITED BY SIZE
+                    ' / '      DELIMITED BY SIZE
+                    F-STATUS   DELIMITED BY SIZE
+                    INTO WS-AUD-ANTES
+
+                DISPLAY 'INFORME SEU NOME (RESPONSAVEL PELA '
+                        'EXCLUSAO): '
+                    ACCEPT WS-OPERADOR
+                DISPLAY 'TIPO DE REMOCAO: <E> EXCLUSAO DEFINITIVA OU '
+                        '<X> EXPURGO DE DADOS (MANTEM O REGISTRO) ? '
+                    ACCEPT WS-TIPO-EXCLUSAO
+                PERFORM P310-GRAVA-HISTORICO
+                IF EXPURGO-OK
+                    MOVE 'DELCONTT-X'  TO WS-AUD-OPERACAO
+                    PERFORM P340-EXPURGA-DADOS
+                ELSE
+                    MOVE 'DELCONTT'    TO WS-AUD-OPERACAO
+                    MOVE 'REGISTRO EXCLUIDO' TO WS-AUD-DEPOIS
+                    DELETE BOLETIM RECORD
+
+      * So registra auditoria quando o DELETE realmente removeu o
+      * registro: caso contrario a trilha de auditoria mentiria que a
+      * exclusao foi persistida (mesmo cuidado ja adotado em UPDATT.cbl
+      * e CREATE.cbl).
+                    IF WS-FS = 0
+                        DISPLAY 'CONTATO EXCLUIDO COM SUCESSO'
+                    ELSE
+                        DISPLAY 'ERRO AO EXCLUIR O CONTATO --> COD '
+                                                              WS-FS
+                    END-IF
+                END-IF
+                IF WS-FS = 0
+                    CALL 'AUDITORIA' USING WS-AUD-OPERACAO F-ID
+                                       WS-AUD-ANTES WS-AUD-DEPOIS
+                END-IF
+            ELSE
+                DISPLAY 'O CONTATO NAO FOI EXCLUIDO'
+            END-IF
+            .
+
+       P340-EXPURGA-DADOS.
+      * Politica de retencao: em vez de excluir o registro por
+      * completo, anonimiza os dados pessoais e zera as notas,
+      * preservando F-ID e F-STATUS como marcador de que o aluno
+      * existiu e foi expurgado (mesma tecnica de INITIALIZE
+      * REPLACING demonstrada em INIT.cbl).
+            INITIALIZE F-NOME F-MATERIA F-ANO-LETIVO F-TURMA
+                       F-ID-RESPONSAVEL
+                       F-MEDIA1 F-MEDIA2 F-MEDIA3 F-MEDIA4 F-MEDIATOTAL
+                REPLACING ALPHANUMERIC BY SPACES
+                          NUMERIC BY ZEROS
+            MOVE 'EXPURGADO'    TO F-STATUS
+            REWRITE BOLETIM-LINHA
+
+      * So confirma sucesso e libera a auditoria (feita pelo chamador
+      * apos este paragrafo) quando o REWRITE realmente gravou.
+            IF WS-FS = 0
+                MOVE 'DADOS ANONIMIZADOS / EXPURGADO' TO WS-AUD-DEPOIS
+                DISPLAY 'DADOS DO ALUNO EXPURGADOS COM SUCESSO'
+            ELSE
+                DISPLAY 'ERRO AO EXPURGAR OS DADOS --> COD ' WS-FS
+            END-IF
+            .
+
+       P900-FIM.
+
+            GOBACK.
+
+       P310-GRAVA-HISTORICO.
+      * Preserva uma copia do registro excluido, com quem excluiu e
+      * quando, antes de remove-lo do indexado (DELETE nao deixa
+      * rastro nenhum sozinho).
+            ACCEPT WS-DATA-EXCLUSAO FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-EXCLUSAO FROM TIME
+
+            OPEN EXTEND DEL-HISTORICO
+            IF WS-FS-HIST <> 0
+                OPEN OUTPUT DEL-HISTORICO
+            END-IF
+
+            STRING
+                'ID: '         DELIMITED BY SIZE F-ID
+                ' NOME: '      DELIMITED BY SIZE
+                FUNCTION TRIM(F-NOME) DELIMITED BY SIZE
+                ' MATERIA: '   DELIMITED BY SIZE F-MATERIA
+                ' EXCLUIDO POR: ' DELIMITED BY SIZE WS-OPERADOR
+                ' DATA: '      DELIMITED BY SIZE WS-DATA-EXCLUSAO
+                ' HORA: '      DELIMITED BY SIZE WS-HORA-EXCLUSAO
+                INTO DH-LINHA
+
+            WRITE DH-LINHA
+            CLOSE DEL-HISTORICO
+            .
