@@ -12,30 +12,89 @@
            FILE-CONTROL.
                SELECT BOLETIM
                ASSIGN TO
-                   'D:\COBOL\bin\NOTASV2.DAT'
+                   WS-PATH-BOLETIM
                    ORGANIZATION IS INDEXED
                    ACCESS MODE  IS SEQUENTIAL
                    RECORD KEY   IS F-ID
                    FILE STATUS IS WS-FS
                    .
+               SELECT REPORT-FILE
+               ASSIGN TO
+                   WS-PATH-RELATORIO
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-REL
+                   .
        DATA DIVISION.
        FILE SECTION.
            FD BOLETIM.
                COPY BOLETIM_DADOS.
+           FD REPORT-FILE.
+           01 REL-LINHA                         PIC X(100).
        WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       77 WS-FS-MSG                        PIC X(40).
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' FALSE 'N'.
        77 WS-CONT                          PIC 9(03) VALUE 0.
+       77 WS-SOMENTE-REPROVADOS            PIC X VALUE 'N'.
+          88 SOMENTE-REPROVADOS            VALUE 'S' FALSE 'N'.
+       77 WS-QTD-APROVADOS                 PIC 9(03) VALUE 0.
+       77 WS-QTD-REPROVADOS                PIC 9(03) VALUE 0.
+       77 WS-QTD-RECUPERACAO               PIC 9(03) VALUE 0.
+       77 WS-SOMA-MEDIA                    PIC 9(07)V9 VALUE 0.
+       77 WS-MEDIA-TURMA                   PIC 9(02)V9 VALUE 0.
+       77 WS-TOTAL-ALUNOS                  PIC 9(04) VALUE 0.
+       77 WS-ANO-FILTRO                    PIC X(07) VALUE SPACES.
+       77 WS-TURMA-FILTRO                  PIC X(10) VALUE SPACES.
+       77 WS-MATERIA-FILTRO                PIC X(20) VALUE SPACES.
+       77 WS-FS-REL                        PIC 99.
+       77 WS-GERA-RELATORIO                PIC X VALUE 'N'.
+          88 GERA-RELATORIO-OK             VALUE 'S' FALSE 'N'.
+       77 WS-PAGINA                        PIC 9(03) VALUE 0.
+       77 WS-LINHA-PAGINA                  PIC 9(02) VALUE 0.
+       77 WS-MAX-LINHAS-PAGINA             PIC 9(02) VALUE 20.
+       77 WS-FORM-FEED                     PIC X VALUE X'0C'.
+       77 WS-QTD-TURMAS                    PIC 9(02) VALUE 0.
+       01 WS-TURMA-TAB.
+           05 WS-TURMA-ENTRY OCCURS 1 TO 30 TIMES
+                              DEPENDING ON WS-QTD-TURMAS.
+               10 WS-TURMA-NOME            PIC X(10).
+               10 WS-TURMA-APROVADOS       PIC 9(03) VALUE 0.
+               10 WS-TURMA-REPROVADOS      PIC 9(03) VALUE 0.
+               10 WS-TURMA-RECUPERACAO     PIC 9(03) VALUE 0.
+       77 WS-QTD-MATERIAS                  PIC 9(02) VALUE 0.
+       01 WS-MATERIA-TAB.
+           05 WS-MATERIA-ENTRY OCCURS 1 TO 30 TIMES
+                                DEPENDING ON WS-QTD-MATERIAS.
+               10 WS-MATERIA-NOME          PIC X(20).
+               10 WS-MATERIA-APROVADOS     PIC 9(03) VALUE 0.
+               10 WS-MATERIA-REPROVADOS    PIC 9(03) VALUE 0.
+               10 WS-MATERIA-RECUPERACAO   PIC 9(03) VALUE 0.
+       77 WS-IDX                           PIC 9(02).
        LINKAGE SECTION.
            COPY INF-ALUNO.
        PROCEDURE DIVISION USING BOLETIM-COMPLETO.
        MAIN-PROCEDURE.
             DISPLAY '*** LISTAGEM DE CONTATOS ***'
             SET EXIT-OK                TO FALSE
+            DISPLAY 'LISTAR SOMENTE OS ALUNOS REPROVADOS ? '
+                    'S PARA SIM OU N PARA TODOS'
+               ACCEPT WS-SOMENTE-REPROVADOS
+            DISPLAY 'FILTRAR POR ANO LETIVO/PERIODO '
+                    '(DEIXE EM BRANCO PARA TODOS): '
+               ACCEPT WS-ANO-FILTRO
+            DISPLAY 'FILTRAR POR TURMA '
+                    '(DEIXE EM BRANCO PARA TODAS): '
+               ACCEPT WS-TURMA-FILTRO
+            DISPLAY 'FILTRAR POR MATERIA '
+                    '(DEIXE EM BRANCO PARA TODAS): '
+               ACCEPT WS-MATERIA-FILTRO
+            DISPLAY 'GERAR RELATORIO DE IMPRESSAO EM ARQUIVO ? S/N'
+               CALL 'CONFIRMA' USING WS-GERA-RELATORIO
             PERFORM P300-LISTAR        THRU P300-FIM
             PERFORM P900-FIM
             .
@@ -43,30 +102,308 @@
        P300-LISTAR.
             SET EOF-OK                  TO FALSE
             SET FS-OK                   TO TRUE
-            SET WS-CONT                 TO 0.
+            SET WS-CONT                 TO 0
+            SET WS-QTD-APROVADOS        TO 0
+            SET WS-QTD-REPROVADOS       TO 0
+            SET WS-QTD-RECUPERACAO      TO 0
+            MOVE 0                      TO WS-SOMA-MEDIA.
+            MOVE 0                      TO WS-PAGINA
+            MOVE 0                      TO WS-LINHA-PAGINA
+            MOVE 0                      TO WS-QTD-TURMAS
+            MOVE 0                      TO WS-QTD-MATERIAS
 
             OPEN INPUT BOLETIM
+            IF GERA-RELATORIO-OK
+                OPEN OUTPUT REPORT-FILE
+                PERFORM P360-CABECALHO
+            END-IF
             IF FS-OK THEN
                PERFORM UNTIL EOF-OK
-                  READ BOLETIM INTO BOLETIM-COMPLETO
+                  READ BOLETIM
                        AT END
                           SET EOF-OK TO TRUE
                        NOT AT END
-                           ADD 1      TO WS-CONT
-                           DISPLAY 'REGISTRO '
-                                    WS-CONT
-                                    ': '
-                                    WS-ID-ALUNO
-                                    ' - '
-                                    WS-NOME-ALUNO
+                           IF (WS-ANO-FILTRO = SPACES
+                              OR F-ANO-LETIVO = WS-ANO-FILTRO)
+                              AND (WS-TURMA-FILTRO = SPACES
+                              OR F-TURMA = WS-TURMA-FILTRO)
+                              AND (WS-MATERIA-FILTRO = SPACES
+                              OR F-MATERIA = WS-MATERIA-FILTRO)
+                               EVALUATE F-STATUS
+                                   WHEN 'REPROVADO'
+                                       ADD 1 TO WS-QTD-REPROVADOS
+                                   WHEN 'EM RECUPERACAO'
+                                       ADD 1 TO WS-QTD-RECUPERACAO
+                                   WHEN OTHER
+                                       ADD 1 TO WS-QTD-APROVADOS
+                               END-EVALUATE
+                               ADD F-MEDIATOTAL TO WS-SOMA-MEDIA
+                               PERFORM P370-ACUMULA-TURMA
+                               PERFORM P375-ACUMULA-MATERIA
+
+                               IF NOT SOMENTE-REPROVADOS
+                                  OR F-STATUS = 'REPROVADO'
+                                   ADD 1      TO WS-CONT
+                                   DISPLAY 'REGISTRO ' WS-CONT ': '
+                                            F-ID        ' - '
+                                            FUNCTION TRIM(F-NOME)
+                                   DISPLAY '   MATERIA: ' F-MATERIA
+                                   DISPLAY '   TURMA: '   F-TURMA
+                                            '   ANO LETIVO: '
+                                            F-ANO-LETIVO
+                                   DISPLAY '   NOTAS: ' F-MEDIA1
+                                            ' / ' F-MEDIA2
+                                            ' / ' F-MEDIA3
+                                            ' / ' F-MEDIA4
+                                            '   MEDIA: ' F-MEDIATOTAL
+                                   DISPLAY '   FREQUENCIA: '
+                                            F-FREQUENCIA
+                                   DISPLAY '   SITUACAO: ' F-STATUS
+                                   IF GERA-RELATORIO-OK
+                                       PERFORM P365-GRAVA-LINHA-REL
+                                   END-IF
+                               END-IF
+                           END-IF
                    END-READ
                END-PERFORM
+               PERFORM P350-TOTAIS
+               PERFORM P380-RESUMO-CONTROLE
             ELSE
+                CALL 'FSMSG' USING WS-FS WS-FS-MSG
                 DISPLAY 'ERRO AO ABRIR OS REGISTROS DOS ALUNOS.'
-                DISPLAY 'FILE STATUS: ' WS-FS
+                DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+
+            IF GERA-RELATORIO-OK
+                CLOSE REPORT-FILE
+                DISPLAY 'RELATORIO GRAVADO EM: ' WS-PATH-RELATORIO
             END-IF
                .
        P300-FIM.
+
+       P350-TOTAIS.
+            COMPUTE WS-TOTAL-ALUNOS =
+                WS-QTD-APROVADOS + WS-QTD-REPROVADOS
+                                  + WS-QTD-RECUPERACAO
+
+            DISPLAY ' '
+            DISPLAY '*** TOTAIS DA TURMA ***'
+            DISPLAY 'TOTAL DE ALUNOS: '     WS-TOTAL-ALUNOS
+            DISPLAY 'APROVADOS: '           WS-QTD-APROVADOS
+            DISPLAY 'REPROVADOS: '          WS-QTD-REPROVADOS
+            DISPLAY 'EM RECUPERACAO: '      WS-QTD-RECUPERACAO
+            IF WS-TOTAL-ALUNOS > 0
+               COMPUTE WS-MEDIA-TURMA ROUNDED =
+                   WS-SOMA-MEDIA / WS-TOTAL-ALUNOS
+               DISPLAY 'MEDIA DA TURMA: '   WS-MEDIA-TURMA
+            END-IF
+
+            IF GERA-RELATORIO-OK
+                MOVE SPACES TO REL-LINHA
+                WRITE REL-LINHA
+                MOVE '*** TOTAIS DA TURMA ***' TO REL-LINHA
+                WRITE REL-LINHA
+                MOVE SPACES TO REL-LINHA
+                IF WS-TOTAL-ALUNOS > 0
+                    STRING
+                        'TOTAL DE ALUNOS: '  DELIMITED BY SIZE
+                        WS-TOTAL-ALUNOS      DELIMITED BY SIZE
+                        '  APROVADOS: '      DELIMITED BY SIZE
+                        WS-QTD-APROVADOS     DELIMITED BY SIZE
+                        '  REPROVADOS: '     DELIMITED BY SIZE
+                        WS-QTD-REPROVADOS    DELIMITED BY SIZE
+                        '  EM RECUPERACAO: ' DELIMITED BY SIZE
+                        WS-QTD-RECUPERACAO   DELIMITED BY SIZE
+                        '  MEDIA DA TURMA: ' DELIMITED BY SIZE
+                        WS-MEDIA-TURMA       DELIMITED BY SIZE
+                        INTO REL-LINHA
+                ELSE
+                    STRING
+                        'TOTAL DE ALUNOS: '  DELIMITED BY SIZE
+                        WS-TOTAL-ALUNOS      DELIMITED BY SIZE
+                        '  APROVADOS: '      DELIMITED BY SIZE
+                        WS-QTD-APROVADOS     DELIMITED BY SIZE
+                        '  REPROVADOS: '     DELIMITED BY SIZE
+                        WS-QTD-REPROVADOS    DELIMITED BY SIZE
+                        '  EM RECUPERACAO: ' DELIMITED BY SIZE
+                        WS-QTD-RECUPERACAO   DELIMITED BY SIZE
+                        INTO REL-LINHA
+                END-IF
+                WRITE REL-LINHA
+            END-IF
+            .
+
+       P370-ACUMULA-TURMA.
+      * Quebra de controle por turma: percorre a tabela procurando a
+      * turma do registro atual e cria uma entrada nova se ainda nao
+      * existir (tabela pequena, por isso a busca e so sequencial,
+      * no mesmo estilo de P320-BUSCA-NOME).
+            SET WS-IDX TO 1
+            PERFORM UNTIL WS-IDX > WS-QTD-TURMAS
+                    OR WS-TURMA-NOME(WS-IDX) = F-TURMA
+                ADD 1 TO WS-IDX
+            END-PERFORM
+            IF WS-IDX > WS-QTD-TURMAS AND WS-QTD-TURMAS < 30
+                ADD 1 TO WS-QTD-TURMAS
+                MOVE WS-QTD-TURMAS TO WS-IDX
+                MOVE F-TURMA TO WS-TURMA-NOME(WS-IDX)
+                MOVE 0 TO WS-TURMA-APROVADOS(WS-IDX)
+                MOVE 0 TO WS-TURMA-REPROVADOS(WS-IDX)
+                MOVE 0 TO WS-TURMA-RECUPERACAO(WS-IDX)
+            END-IF
+            EVALUATE F-STATUS
+                WHEN 'REPROVADO'
+                    ADD 1 TO WS-TURMA-REPROVADOS(WS-IDX)
+                WHEN 'EM RECUPERACAO'
+                    ADD 1 TO WS-TURMA-RECUPERACAO(WS-IDX)
+                WHEN OTHER
+                    ADD 1 TO WS-TURMA-APROVADOS(WS-IDX)
+            END-EVALUATE
+            .
+
+       P375-ACUMULA-MATERIA.
+            SET WS-IDX TO 1
+            PERFORM UNTIL WS-IDX > WS-QTD-MATERIAS
+                    OR WS-MATERIA-NOME(WS-IDX) = F-MATERIA
+                ADD 1 TO WS-IDX
+            END-PERFORM
+            IF WS-IDX > WS-QTD-MATERIAS AND WS-QTD-MATERIAS < 30
+                ADD 1 TO WS-QTD-MATERIAS
+                MOVE WS-QTD-MATERIAS TO WS-IDX
+                MOVE F-MATERIA TO WS-MATERIA-NOME(WS-IDX)
+                MOVE 0 TO WS-MATERIA-APROVADOS(WS-IDX)
+                MOVE 0 TO WS-MATERIA-REPROVADOS(WS-IDX)
+                MOVE 0 TO WS-MATERIA-RECUPERACAO(WS-IDX)
+            END-IF
+            EVALUATE F-STATUS
+                WHEN 'REPROVADO'
+                    ADD 1 TO WS-MATERIA-REPROVADOS(WS-IDX)
+                WHEN 'EM RECUPERACAO'
+                    ADD 1 TO WS-MATERIA-RECUPERACAO(WS-IDX)
+                WHEN OTHER
+                    ADD 1 TO WS-MATERIA-APROVADOS(WS-IDX)
+            END-EVALUATE
+            .
+
+       P380-RESUMO-CONTROLE.
+      * Registro de resumo de fim de execucao, separado das linhas
+      * individuais de aluno: quebra de controle por turma e por
+      * materia, em vez de obrigar quem le a somar na mao.
+            DISPLAY ' '
+            DISPLAY '*** RESUMO POR TURMA ***'
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-TURMAS
+                DISPLAY 'TURMA: ' WS-TURMA-NOME(WS-IDX)
+                        '  APROVADOS: ' WS-TURMA-APROVADOS(WS-IDX)
+                        '  REPROVADOS: ' WS-TURMA-REPROVADOS(WS-IDX)
+                        '  EM RECUPERACAO: '
+                                         WS-TURMA-RECUPERACAO(WS-IDX)
+            END-PERFORM
+
+            DISPLAY ' '
+            DISPLAY '*** RESUMO POR MATERIA ***'
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-MATERIAS
+                DISPLAY 'MATERIA: ' WS-MATERIA-NOME(WS-IDX)
+                        '  APROVADOS: ' WS-MATERIA-APROVADOS(WS-IDX)
+                        '  REPROVADOS: ' WS-MATERIA-REPROVADOS(WS-IDX)
+                        '  EM RECUPERACAO: '
+                                       WS-MATERIA-RECUPERACAO(WS-IDX)
+            END-PERFORM
+
+            IF GERA-RELATORIO-OK
+                MOVE SPACES TO REL-LINHA
+                WRITE REL-LINHA
+                MOVE '*** RESUMO POR TURMA ***' TO REL-LINHA
+                WRITE REL-LINHA
+                PERFORM VARYING WS-IDX FROM 1 BY 1
+                        UNTIL WS-IDX > WS-QTD-TURMAS
+                    MOVE SPACES TO REL-LINHA
+                    STRING
+                        'TURMA: '       DELIMITED BY SIZE
+                        WS-TURMA-NOME(WS-IDX)      DELIMITED BY SIZE
+                        '  APROVADOS: ' DELIMITED BY SIZE
+                        WS-TURMA-APROVADOS(WS-IDX) DELIMITED BY SIZE
+                        '  REPROVADOS: ' DELIMITED BY SIZE
+                        WS-TURMA-REPROVADOS(WS-IDX) DELIMITED BY SIZE
+                        '  EM RECUPERACAO: ' DELIMITED BY SIZE
+                        WS-TURMA-RECUPERACAO(WS-IDX) DELIMITED BY SIZE
+                        INTO REL-LINHA
+                    WRITE REL-LINHA
+                END-PERFORM
+
+                MOVE SPACES TO REL-LINHA
+                WRITE REL-LINHA
+                MOVE '*** RESUMO POR MATERIA ***' TO REL-LINHA
+                WRITE REL-LINHA
+                PERFORM VARYING WS-IDX FROM 1 BY 1
+                        UNTIL WS-IDX > WS-QTD-MATERIAS
+                    MOVE SPACES TO REL-LINHA
+                    STRING
+                        'MATERIA: '     DELIMITED BY SIZE
+                        WS-MATERIA-NOME(WS-IDX)    DELIMITED BY SIZE
+                        '  APROVADOS: ' DELIMITED BY SIZE
+                        WS-MATERIA-APROVADOS(WS-IDX) DELIMITED BY SIZE
+                        '  REPROVADOS: ' DELIMITED BY SIZE
+                        WS-MATERIA-REPROVADOS(WS-IDX) DELIMITED BY SIZE
+                        '  EM RECUPERACAO: ' DELIMITED BY SIZE
+                        WS-MATERIA-RECUPERACAO(WS-IDX) DELIMITED BY SIZE
+                        INTO REL-LINHA
+                    WRITE REL-LINHA
+                END-PERFORM
+            END-IF
+            .
+
+       P360-CABECALHO.
+      * Quebra de pagina impressa: form feed seguido dos cabecalhos,
+      * para o papel picotado comecar cada pagina do zero.
+            ADD 1 TO WS-PAGINA
+            MOVE 0 TO WS-LINHA-PAGINA
+            IF WS-PAGINA > 1
+                MOVE WS-FORM-FEED TO REL-LINHA
+                WRITE REL-LINHA
+            END-IF
+            MOVE SPACES TO REL-LINHA
+            STRING 'RELATORIO DE ALUNOS - PAGINA ' DELIMITED BY SIZE
+                   WS-PAGINA                        DELIMITED BY SIZE
+                INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE 'ID     NOME                           MATERIA'
+                TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE '             TURMA      ANO LET.  MEDIA  SITUACAO'
+                TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            WRITE REL-LINHA
+            .
+
+       P365-GRAVA-LINHA-REL.
+            IF WS-LINHA-PAGINA >= WS-MAX-LINHAS-PAGINA
+                PERFORM P360-CABECALHO
+            END-IF
+            MOVE SPACES TO REL-LINHA
+            STRING
+                F-ID                        DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                FUNCTION TRIM(F-NOME)       DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-MATERIA                   DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-TURMA                     DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-ANO-LETIVO                DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-MEDIATOTAL                DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-STATUS                    DELIMITED BY SIZE
+                INTO REL-LINHA
+            WRITE REL-LINHA
+            ADD 1 TO WS-LINHA-PAGINA
+            .
+
        P900-FIM.
 
             GOBACK.
