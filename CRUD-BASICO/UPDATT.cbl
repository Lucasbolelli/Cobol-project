@@ -1,88 +1,264 @@
-      ******************************************************************
-      * Author: LUCAS BOLELLI
-      * Date: 05/01/2024
-      * Purpose: ALTERAR CONTATO - UPDATE
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UPDATT.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT BOLETIM
-               ASSIGN TO
-                   'D:\COBOL\bin\NOTASV2.DAT'
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE  IS RANDOM
-                   RECORD KEY   IS F-ID
-                   FILE STATUS IS WS-FILE-STATUS
-                   .
-       DATA DIVISION.
-       FILE SECTION.
-       FD BOLETIM
-       DATA RECORD IS BOLETIM-LINHA.
-       01 BOLETIM-LINHA.
-           03 F-CABECALHO      PIC X(34).
-           03 F-NOME           PIC X(30).
-           03 F-MATERIA        PIC X(30).
-           03 F-MEDIA          PIC X(10).
-           03 F-STATUS         PIC X(20).
-           03 F-RODAPE         PIC X(34).
-           03 F-ID             PIC X(06).
-       WORKING-STORAGE SECTION.
-       77 WS-FILE-STATUS                   PIC 9(02).
-       77 WS-ENCERRA                       PIC X.
-          88 ENCERRA-OK                    VALUE 'S' FALSE 'N'.
-       77 WS-ALTERA                        PIC X.
-       LINKAGE SECTION.
-           COPY INF-ALUNO.
-       PROCEDURE DIVISION USING BOLETIM-COMPLETO.
-       MAIN-PROCEDURE.
-
-       P01-PROCESSA.
-            SET ENCERRA-OK         TO TRUE
-
-            DISPLAY F-ID
-
-            PERFORM UNTIL WS-ENCERRA EQUAL 'N'
-                OPEN I-O BOLETIM
-                DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO ALUNO: '
-                   ACCEPT F-ID
-                READ BOLETIM INTO BOLETIM-COMPLETO
-                   KEY IS F-ID
-                   INVALID KEY
-                       DISPLAY 'REGISTRO INEXISTENTE'
-                   NOT INVALID KEY
-                       DISPLAY 'INFORME OQUE DESEJA ALTERAR'
-                               'M PARA MEDIA OU N PARA ALTERAR NOMES'
-                           ACCEPT WS-ALTERA
-                           IF WS-ALTERA EQUAL 'M' THEN
-                               DISPLAY 'QUAL A NOVA MEDIA ?'
-                                   ACCEPT MEDIATOTAL
-                           ELSE
-                               DISPLAY 'INFORME O NOVO NOME PARA O '
-                                                             'ALUNO'
-                                   ACCEPT WS-NOME-ALUNO
-                           END-IF
-                 REWRITE BOLETIM-LINHA
-            DISPLAY 'DESEJA ALTERAR MAIS UM ALUNO ?'
-                    'S PARA SIM N PARA NAO'
-               ACCEPT WS-ENCERRA
-
-            END-PERFORM
-
-
-            IF WS-FILE-STATUS <> 0 THEN
-                DISPLAY 'ERRO NO PROCESSAMENTO --> COD '
-                                               WS-FILE-STATUS
-                GOBACK
-            END-IF
-
-            CLOSE BOLETIM
-            .
-
-       P01-FIM.
-
-       P99-SAIDA.
-        GOBACK.
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 05/01/2024
+      * Purpose: ALTERAR CONTATO - UPDATE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BOLETIM
+               ASSIGN TO
+                   WS-PATH-BOLETIM
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS RANDOM
+                   RECORD KEY   IS F-ID
+                   FILE STATUS IS WS-FILE-STATUS
+                   .
+               SELECT CHECKPOINT-FILE
+               ASSIGN TO
+                   WS-PATH-CHECKPOINT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-CKPT
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOLETIM
+       DATA RECORD IS BOLETIM-LINHA.
+            COPY BOLETIM_DADOS.
+       FD CHECKPOINT-FILE
+       DATA RECORD IS CKPT-LINHA.
+       01 CKPT-LINHA                       PIC 9(06).
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       77 WS-FILE-STATUS                   PIC 9(02).
+       77 WS-FS-MSG                        PIC X(40).
+       77 WS-ENCERRA                       PIC X.
+          88 ENCERRA-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-ALTERA                        PIC X.
+       77 WS-ID-BUSCA                      PIC 9(06).
+       77 WS-NOTA-RECUPERACAO              PIC 9(02)V9.
+       77 WS-BIMESTRE                      PIC 9.
+       77 WS-NOVA-NOTA                     PIC 9(02)V9.
+       77 WS-MATERIA-ANTERIOR              PIC X(20).
+       77 WS-MATERIA-OK                    PIC X VALUE 'N'.
+          88 MATERIA-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-FREQUENCIA-MINIMA             PIC 9(03) VALUE 75.
+       77 WS-AUD-OPERACAO                  PIC X(10) VALUE 'UPDATT'.
+       77 WS-AUD-ANTES                     PIC X(40).
+       77 WS-AUD-DEPOIS                    PIC X(40).
+       77 WS-FS-CKPT                       PIC 99.
+       77 WS-ULTIMO-ID-OK                  PIC 9(06) VALUE 0.
+       LINKAGE SECTION.
+           COPY INF-ALUNO.
+       PROCEDURE DIVISION USING BOLETIM-COMPLETO.
+       MAIN-PROCEDURE.
+
+       P01-PROCESSA.
+            SET ENCERRA-OK         TO TRUE
+            PERFORM P002-LE-CHECKPOINT
+
+            PERFORM UNTIL WS-ENCERRA EQUAL 'N'
+                OPEN I-O BOLETIM
+                DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO ALUNO: '
+                   ACCEPT WS-ID-BUSCA
+                MOVE WS-ID-BUSCA TO F-ID
+                READ BOLETIM
+                   KEY IS F-ID
+                   INVALID KEY
+                       DISPLAY 'REGISTRO INEXISTENTE'
+                   NOT INVALID KEY
+                       STRING
+                           FUNCTION TRIM(F-NOME) DELIMITED BY SIZE
+                           ' / '      DELIMITED BY SIZE
+                           F-MATERIA  DELIMITED BY SIZE
+                           ' / '      DELIMITED BY SIZE
+                           F-MEDIATOTAL DELIMITED BY SIZE
+                           ' / '      DELIMITED BY SIZE
+                           F-STATUS   DELIMITED BY SIZE
+                           INTO WS-AUD-ANTES
+
+                       MOVE F-MATERIA TO WS-MATERIA-ANTERIOR
+
+                       DISPLAY 'INFORME OQUE DESEJA ALTERAR: '
+                               'M PARA MEDIA, B PARA UM BIMESTRE, '
+                               'F PARA FREQUENCIA, D PARA MATERIA, '
+                               'R PARA LANCAR NOTA DE RECUPERACAO '
+                               'OU N PARA ALTERAR NOME'
+                           ACCEPT WS-ALTERA
+                           EVALUATE WS-ALTERA
+                               WHEN 'M'
+                                   DISPLAY 'QUAL A NOVA MEDIA ?'
+                                       ACCEPT F-MEDIATOTAL
+                                   PERFORM P500-RECALCULA-SITUACAO
+                               WHEN 'B'
+                                   PERFORM P520-CORRIGE-BIMESTRE
+                               WHEN 'F'
+                                   DISPLAY 'QUAL A NOVA FREQUENCIA '
+                                                        '(0-100) ?'
+                                       ACCEPT F-FREQUENCIA
+                                   PERFORM P500-RECALCULA-SITUACAO
+                               WHEN 'D'
+                                   DISPLAY 'INFORME A NOVA MATERIA '
+                                                          'PARA O ALUNO'
+                                       ACCEPT F-MATERIA
+                                   CALL 'VALIDAMAT' USING F-MATERIA
+                                                        WS-MATERIA-OK
+                                   IF NOT MATERIA-OK
+                                       DISPLAY 'MATERIA INVALIDA: '
+                                                              F-MATERIA
+                                       DISPLAY 'USE UMA DAS MATERIAS '
+                                           'CADASTRADAS NA ESCOLA. '
+                                           'ALTERACAO CANCELADA.'
+                                       MOVE WS-MATERIA-ANTERIOR
+                                                           TO F-MATERIA
+                                   END-IF
+                               WHEN 'R'
+                                   PERFORM P510-LANCA-RECUPERACAO
+                               WHEN OTHER
+                                   DISPLAY 'INFORME O NOVO NOME PARA O '
+                                                             'ALUNO'
+                                       ACCEPT F-NOME
+                           END-EVALUATE
+                       REWRITE BOLETIM-LINHA
+
+      * So registra auditoria e checkpoint quando o REWRITE realmente
+      * gravou: caso contrario a trilha de auditoria e o checkpoint
+      * mentiriam que a alteracao foi persistida.
+                       IF WS-FILE-STATUS = 0
+                           STRING
+                               FUNCTION TRIM(F-NOME) DELIMITED BY SIZE
+                               ' / '      DELIMITED BY SIZE
+                               F-MATERIA  DELIMITED BY SIZE
+                               ' / '      DELIMITED BY SIZE
+                               F-MEDIATOTAL DELIMITED BY SIZE
+                               ' / '      DELIMITED BY SIZE
+                               F-STATUS   DELIMITED BY SIZE
+                               INTO WS-AUD-DEPOIS
+
+                           CALL 'AUDITORIA' USING WS-AUD-OPERACAO F-ID
+                                          WS-AUD-ANTES WS-AUD-DEPOIS
+                           PERFORM P003-GRAVA-CHECKPOINT
+                       ELSE
+                           DISPLAY 'ERRO AO GRAVAR ALTERACAO --> COD '
+                                                      WS-FILE-STATUS
+                       END-IF
+                END-READ
+                CLOSE BOLETIM
+            DISPLAY 'DESEJA ALTERAR MAIS UM ALUNO ?'
+                    'S PARA SIM N PARA NAO'
+               ACCEPT WS-ENCERRA
+
+            END-PERFORM
+
+            IF WS-FILE-STATUS <> 0 THEN
+                CALL 'FSMSG' USING WS-FILE-STATUS WS-FS-MSG
+                DISPLAY 'ERRO NO PROCESSAMENTO --> COD '
+                                               WS-FILE-STATUS
+                                               ': ' WS-FS-MSG
+                GOBACK
+            END-IF
+            .
+
+       P002-LE-CHECKPOINT.
+      * Se uma execucao anterior caiu no meio do lote, informa a
+      * partir de qual F-ID ela parou, para o operador nao precisar
+      * adivinhar quais alunos ja foram alterados.
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-FS-CKPT = 0
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKPT-LINHA TO WS-ULTIMO-ID-OK
+                        DISPLAY 'ULTIMO ALUNO ALTERADO COM SUCESSO NA '
+                                'EXECUCAO ANTERIOR: ' WS-ULTIMO-ID-OK
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF
+            .
+
+       P003-GRAVA-CHECKPOINT.
+      * Grava o F-ID que acabou de ser reescrito com sucesso; como o
+      * arquivo guarda so esse ultimo ponto, OPEN OUTPUT sobrescreve
+      * o checkpoint anterior em vez de acumular um historico.
+            MOVE F-ID TO CKPT-LINHA
+            OPEN OUTPUT CHECKPOINT-FILE
+            WRITE CKPT-LINHA
+            CLOSE CHECKPOINT-FILE
+            .
+
+       P500-RECALCULA-SITUACAO.
+      * Frequencia abaixo do minimo reprova o aluno independente da
+      * media, assim como no cadastro original em BOLETIMV2.
+            IF F-FREQUENCIA LESS WS-FREQUENCIA-MINIMA
+                MOVE 'REPROVADO'      TO F-STATUS
+            ELSE
+                EVALUATE TRUE
+                    WHEN F-MEDIATOTAL LESS 5
+                        MOVE 'REPROVADO'      TO F-STATUS
+                    WHEN F-MEDIATOTAL LESS 7
+                        MOVE 'EM RECUPERACAO' TO F-STATUS
+                    WHEN OTHER
+                        MOVE 'APROVADO'       TO F-STATUS
+                END-EVALUATE
+            END-IF
+            .
+
+       P520-CORRIGE-BIMESTRE.
+      * Corrige so a nota de um bimestre (ao inves de exigir que o
+      * operador recalcule a media na mao e digite a MEDIATOTAL
+      * pronta) e deixa a media geral e o status serem recalculados
+      * a partir das quatro notas, como no NOTECALC original.
+            DISPLAY 'QUAL BIMESTRE DESEJA CORRIGIR ? 1, 2, 3 OU 4'
+                ACCEPT WS-BIMESTRE
+            DISPLAY 'QUAL A NOVA NOTA DO BIMESTRE ?'
+                ACCEPT WS-NOVA-NOTA
+
+            EVALUATE WS-BIMESTRE
+                WHEN 1
+                    MOVE WS-NOVA-NOTA TO F-MEDIA1
+                WHEN 2
+                    MOVE WS-NOVA-NOTA TO F-MEDIA2
+                WHEN 3
+                    MOVE WS-NOVA-NOTA TO F-MEDIA3
+                WHEN 4
+                    MOVE WS-NOVA-NOTA TO F-MEDIA4
+                WHEN OTHER
+                    DISPLAY 'BIMESTRE INVALIDO'
+            END-EVALUATE
+
+            COMPUTE F-MEDIATOTAL ROUNDED =
+                (F-MEDIA1 + F-MEDIA2 + F-MEDIA3 + F-MEDIA4) / 4
+            DISPLAY 'NOVA MEDIA TOTAL: ' F-MEDIATOTAL
+            PERFORM P500-RECALCULA-SITUACAO
+            .
+
+       P510-LANCA-RECUPERACAO.
+      * So faz sentido para quem ainda esta EM RECUPERACAO; resolve o
+      * status pendente deixado pelo BOLETIMV2 quando a nota da prova
+      * de recuperacao nao foi informada na hora do cadastro.
+            IF F-STATUS NOT EQUAL 'EM RECUPERACAO'
+                DISPLAY 'ESTE ALUNO NAO ESTA EM RECUPERACAO'
+            ELSE
+                DISPLAY 'INFORME A NOTA DA PROVA DE RECUPERACAO: '
+                    ACCEPT WS-NOTA-RECUPERACAO
+
+                IF (F-MEDIATOTAL + WS-NOTA-RECUPERACAO) / 2 LESS 5
+                    MOVE 'REPROVADO' TO F-STATUS
+                ELSE
+                    MOVE 'APROVADO'  TO F-STATUS
+                END-IF
+                COMPUTE F-MEDIATOTAL ROUNDED =
+                    (F-MEDIATOTAL + WS-NOTA-RECUPERACAO) / 2
+                DISPLAY 'NOVA MEDIA APOS RECUPERACAO: ' F-MEDIATOTAL
+            END-IF
+            .
+
+       P01-FIM.
+
+       P99-SAIDA.
+        GOBACK.
