@@ -0,0 +1,266 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: HISTORICO ESCOLAR - HISTESCOLAR. CONSOLIDA, PARA UM
+      *          UNICO ALUNO, TODOS OS REGISTROS DE BOLETIM (UM POR
+      *          MATERIA) EM UM SO TRANSCRIPT DE FIM DE ANO, EM VEZ DE
+      *          DEIXAR A MONTAGEM MANUAL A PARTIR DE VARIAS CONSULTAS
+      *          AVULSAS NO GETONE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTESCOLAR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BOLETIM
+               ASSIGN TO
+                   WS-PATH-BOLETIM
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS F-ID
+                   FILE STATUS IS WS-FS
+                   .
+               SELECT REPORT-FILE
+               ASSIGN TO
+                   WS-PATH-RELATORIO
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-REL
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+           FD BOLETIM.
+               COPY BOLETIM_DADOS.
+           FD REPORT-FILE.
+           01 REL-LINHA                         PIC X(100).
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-MSG                        PIC X(40).
+       77 WS-FS-REL                        PIC 99.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-NOME-BUSCA                    PIC X(30).
+       77 WS-TIPO-BUSCA                    PIC X.
+       77 WS-ID-BUSCA                      PIC 9(06).
+       77 WS-ACHOU                         PIC X VALUE 'N'.
+          88 ACHOU-OK                      VALUE 'S' FALSE 'N'.
+       77 WS-GERA-RELATORIO                PIC X VALUE 'N'.
+          88 GERA-RELATORIO-OK             VALUE 'S' FALSE 'N'.
+       77 WS-QTD-MATERIAS                  PIC 9(03) VALUE 0.
+       77 WS-QTD-APROVADAS                 PIC 9(03) VALUE 0.
+       77 WS-QTD-REPROVADAS                PIC 9(03) VALUE 0.
+       77 WS-QTD-RECUPERACAO               PIC 9(03) VALUE 0.
+       77 WS-SOMA-MEDIA                    PIC 9(07)V9 VALUE 0.
+       77 WS-MEDIA-GERAL                   PIC 9(02)V9 VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** HISTORICO ESCOLAR CONSOLIDADO ***'
+            DISPLAY 'BUSCAR POR: <I> ID OU <N> NOME ? '
+               ACCEPT WS-TIPO-BUSCA
+
+            EVALUATE WS-TIPO-BUSCA
+                WHEN 'I'
+                    PERFORM P290-BUSCA-NOME-POR-ID
+                WHEN OTHER
+                    DISPLAY 'INFORME O NOME DO ALUNO: '
+                       ACCEPT WS-NOME-BUSCA
+            END-EVALUATE
+
+            IF WS-NOME-BUSCA NOT = SPACES
+                DISPLAY 'GERAR RELATORIO DE IMPRESSAO EM ARQUIVO ? S/N'
+                   CALL 'CONFIRMA' USING WS-GERA-RELATORIO
+                PERFORM P300-MONTA-HISTORICO
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P290-BUSCA-NOME-POR-ID.
+      * Busca por ID mirando o mesmo dual lookup do GETONE
+      * (P310-BUSCA-ID/P320-BUSCA-NOME): o ID aponta um unico registro
+      * de boletim, do qual tiramos o nome exato gravado naquele
+      * registro para montar o historico. Isso resolve a ambiguidade
+      * de duas pessoas com o mesmo nome digitado na tela (o operador
+      * informa o ID que ja sabe ser do aluno certo, por exemplo a
+      * partir do GETONE/GETALL) de forma mais confiavel do que digitar
+      * o nome as cegas -- o registro de BOLETIM nao guarda uma chave
+      * de aluno unica compartilhada entre materias (F-ID-ORIGINAL so
+      * liga cadeias de rematricula entre anos letivos, nao materias
+      * do mesmo periodo), entao o historico continua consolidando por
+      * nome depois de resolvido.
+            MOVE SPACES TO WS-NOME-BUSCA
+            DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO ALUNO: '
+               ACCEPT WS-ID-BUSCA
+
+            MOVE WS-ID-BUSCA TO F-ID
+            OPEN INPUT BOLETIM
+            IF FS-OK THEN
+                READ BOLETIM
+                KEY IS F-ID
+                    INVALID KEY
+                        DISPLAY 'NENHUM ALUNO CADASTRADO COM ESSE ID'
+                    NOT INVALID KEY
+                        MOVE F-NOME TO WS-NOME-BUSCA
+                END-READ
+            ELSE
+                CALL 'FSMSG' USING WS-FS WS-FS-MSG
+                DISPLAY 'ERRO AO ABRIR OS REGISTROS DOS ALUNOS.'
+                DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+            CLOSE BOLETIM
+            .
+
+       P300-MONTA-HISTORICO.
+            SET EOF-OK                  TO FALSE
+            SET FS-OK                   TO TRUE
+            SET ACHOU-OK                TO FALSE
+            MOVE 0                      TO WS-QTD-MATERIAS
+            MOVE 0                      TO WS-QTD-APROVADAS
+            MOVE 0                      TO WS-QTD-REPROVADAS
+            MOVE 0                      TO WS-QTD-RECUPERACAO
+            MOVE 0                      TO WS-SOMA-MEDIA
+
+            OPEN INPUT BOLETIM
+            IF FS-OK THEN
+                IF GERA-RELATORIO-OK
+                    OPEN OUTPUT REPORT-FILE
+                    PERFORM P360-CABECALHO
+                END-IF
+
+                MOVE LOW-VALUES TO F-ID
+                START BOLETIM KEY IS GREATER F-ID
+                    INVALID KEY SET EOF-OK TO TRUE
+                END-START
+
+                PERFORM UNTIL EOF-OK
+                    READ BOLETIM NEXT RECORD
+                        AT END
+                            SET EOF-OK TO TRUE
+                        NOT AT END
+                            IF F-NOME = WS-NOME-BUSCA
+                                SET ACHOU-OK TO TRUE
+                                PERFORM P330-ACUMULA-MATERIA
+                            END-IF
+                    END-READ
+                END-PERFORM
+
+                IF ACHOU-OK
+                    PERFORM P350-TOTAIS
+                ELSE
+                    DISPLAY 'NENHUM BOLETIM ENCONTRADO PARA ESSE ALUNO'
+                END-IF
+
+                IF GERA-RELATORIO-OK
+                    CLOSE REPORT-FILE
+                    DISPLAY 'RELATORIO GRAVADO EM: ' WS-PATH-RELATORIO
+                END-IF
+            ELSE
+                CALL 'FSMSG' USING WS-FS WS-FS-MSG
+                DISPLAY 'ERRO AO ABRIR OS REGISTROS DOS ALUNOS.'
+                DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+            END-IF
+
+            CLOSE BOLETIM
+            .
+
+       P330-ACUMULA-MATERIA.
+            ADD 1 TO WS-QTD-MATERIAS
+            ADD F-MEDIATOTAL TO WS-SOMA-MEDIA
+            EVALUATE F-STATUS
+                WHEN 'REPROVADO'
+                    ADD 1 TO WS-QTD-REPROVADAS
+                WHEN 'EM RECUPERACAO'
+                    ADD 1 TO WS-QTD-RECUPERACAO
+                WHEN OTHER
+                    ADD 1 TO WS-QTD-APROVADAS
+            END-EVALUATE
+
+            DISPLAY 'MATERIA: '    F-MATERIA
+            DISPLAY '   ANO LETIVO: ' F-ANO-LETIVO
+                     '   TURMA: '     F-TURMA
+            DISPLAY '   NOTAS: ' F-MEDIA1
+                     ' / '       F-MEDIA2
+                     ' / '       F-MEDIA3
+                     ' / '       F-MEDIA4
+                     '   MEDIA: ' F-MEDIATOTAL
+            DISPLAY '   SITUACAO: ' F-STATUS
+
+            IF GERA-RELATORIO-OK
+                PERFORM P365-GRAVA-LINHA-REL
+            END-IF
+            .
+
+       P350-TOTAIS.
+            COMPUTE WS-MEDIA-GERAL ROUNDED =
+                WS-SOMA-MEDIA / WS-QTD-MATERIAS
+
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DO HISTORICO ***'
+            DISPLAY 'ALUNO: '              FUNCTION TRIM(WS-NOME-BUSCA)
+            DISPLAY 'TOTAL DE MATERIAS: '  WS-QTD-MATERIAS
+            DISPLAY 'APROVACOES: '         WS-QTD-APROVADAS
+            DISPLAY 'REPROVACOES: '        WS-QTD-REPROVADAS
+            DISPLAY 'EM RECUPERACAO: '     WS-QTD-RECUPERACAO
+            DISPLAY 'MEDIA GERAL: '        WS-MEDIA-GERAL
+
+            IF GERA-RELATORIO-OK
+                MOVE SPACES TO REL-LINHA
+                WRITE REL-LINHA
+                MOVE SPACES TO REL-LINHA
+                STRING
+                    'RESUMO - TOTAL: '   DELIMITED BY SIZE
+                    WS-QTD-MATERIAS      DELIMITED BY SIZE
+                    '  APROVACOES: '     DELIMITED BY SIZE
+                    WS-QTD-APROVADAS     DELIMITED BY SIZE
+                    '  REPROVACOES: '    DELIMITED BY SIZE
+                    WS-QTD-REPROVADAS    DELIMITED BY SIZE
+                    '  EM RECUPERACAO: ' DELIMITED BY SIZE
+                    WS-QTD-RECUPERACAO   DELIMITED BY SIZE
+                    '  MEDIA GERAL: '    DELIMITED BY SIZE
+                    WS-MEDIA-GERAL       DELIMITED BY SIZE
+                    INTO REL-LINHA
+                WRITE REL-LINHA
+            END-IF
+            .
+
+       P360-CABECALHO.
+            MOVE SPACES TO REL-LINHA
+            STRING 'HISTORICO ESCOLAR - ALUNO: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NOME-BUSCA)   DELIMITED BY SIZE
+                INTO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE 'MATERIA              ANO LET.  TURMA      MEDIA'
+                TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE '      SITUACAO'
+                TO REL-LINHA
+            WRITE REL-LINHA
+            MOVE SPACES TO REL-LINHA
+            WRITE REL-LINHA
+            .
+
+       P365-GRAVA-LINHA-REL.
+            MOVE SPACES TO REL-LINHA
+            STRING
+                F-MATERIA                   DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-ANO-LETIVO                DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-TURMA                     DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-MEDIATOTAL                DELIMITED BY SIZE
+                ' '                         DELIMITED BY SIZE
+                F-STATUS                    DELIMITED BY SIZE
+                INTO REL-LINHA
+            WRITE REL-LINHA
+            .
+
+       P900-FIM.
+
+            GOBACK.
