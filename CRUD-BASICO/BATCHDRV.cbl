@@ -0,0 +1,313 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: DRIVER DE BATCH - LE UM ARQUIVO DE TRANSACOES E
+      *          CADASTRA/ALTERA/LISTA ALUNOS SEM NINGUEM NO TERMINAL.
+      *          TIPO 'C' CADASTRA VIA CREATE, COM AS MEDIAS/FREQUENCIA
+      *          JA TRAZIDAS NA TRANSACAO (SEM PASSAR PELOS ACCEPTS DO
+      *          CREATE). TIPO 'U' ALTERA O REGISTRO COM UM REWRITE
+      *          DIRETO NO ARQUIVO INDEXADO, RECALCULANDO A SITUACAO
+      *          PELA MESMA REGRA DE FREQUENCIA/MEDIA DO TIPO 'C', EM
+      *          VEZ DE CHAMAR UPDATT (QUE COMECA COM ACCEPT DO MENU DE
+      *          OPCOES E TRAVARIA UMA RODADA SEM OPERADOR). TIPO 'L'
+      *          GRAVA UMA LISTAGEM COMPLETA EM REPORT-FILE LENDO
+      *          BOLETIM DIRETAMENTE, EM VEZ DE CHAMAR GETALL (QUE
+      *          PEDE OS FILTROS POR ACCEPT ANTES DE LISTAR).
+      *          Estrutura de SECTIONs encadeadas por PERFORM no
+      *          mesmo estilo de LEITU.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANS-FILE
+               ASSIGN TO
+                   WS-PATH-TRANSACOES
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-TRANS
+                   .
+               SELECT BOLETIM
+               ASSIGN TO
+                   WS-PATH-BOLETIM
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS F-ID
+                   FILE STATUS IS WS-FS-BOL
+                   .
+               SELECT REPORT-FILE
+               ASSIGN TO
+                   WS-PATH-RELATORIO
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-REL
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOLETIM.
+           COPY BOLETIM_DADOS.
+       FD REPORT-FILE.
+       01 REL-LINHA                PIC X(100).
+       FD TRANS-FILE
+       DATA RECORD IS TRANS-LINHA.
+       01 TRANS-LINHA.
+           03 TR-TIPO              PIC X.
+              88 TR-CRIA           VALUE 'C'.
+              88 TR-ALTERA         VALUE 'U'.
+              88 TR-LISTA          VALUE 'L'.
+           03 TR-ID                PIC 9(06).
+           03 TR-NOME              PIC X(30).
+           03 TR-MATERIA           PIC X(20).
+           03 TR-ANO-LETIVO        PIC X(07).
+           03 TR-TURMA             PIC X(10).
+           03 TR-ID-RESPONSAVEL    PIC 9(06).
+           03 TR-MEDIA1            PIC 9(02)V9.
+           03 TR-MEDIA2            PIC 9(02)V9.
+           03 TR-MEDIA3            PIC 9(02)V9.
+           03 TR-MEDIA4            PIC 9(02)V9.
+           03 TR-FREQUENCIA        PIC 9(03).
+           03 TR-PROFESSOR         PIC X(30).
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       COPY INF-ALUNO.
+       77 WS-FS-TRANS              PIC 99.
+          88 FS-TRANS-OK           VALUE 0.
+       77 WS-FS-BOL                PIC 99.
+          88 FS-BOL-OK             VALUE 0.
+       77 WS-FS-REL                PIC 99.
+       77 WS-EOF-BOL               PIC X VALUE 'N'.
+          88 EOF-BOL-OK            VALUE 'S' FALSE 'N'.
+       77 WS-FREQUENCIA-MINIMA     PIC 9(03) VALUE 75.
+       77 WS-EOF-TRANS             PIC X VALUE 'N'.
+          88 EOF-TRANS-OK          VALUE 'S' FALSE 'N'.
+       77 WS-CONT-LIDAS            PIC 9(05) VALUE 0.
+       77 WS-CONT-CRIADAS          PIC 9(05) VALUE 0.
+       77 WS-CONT-ALTERADAS        PIC 9(05) VALUE 0.
+       77 WS-CONT-LISTADAS         PIC 9(05) VALUE 0.
+       77 WS-CONT-IGNORADAS        PIC 9(05) VALUE 0.
+       PROCEDURE DIVISION.
+
+       MAIN-PROC SECTION.
+       P001-ABRE-ARQUIVO.
+            DISPLAY '*** BATCH DE TRANSACOES - INICIO ***'
+            SET EOF-TRANS-OK TO FALSE
+            OPEN INPUT TRANS-FILE
+            IF NOT FS-TRANS-OK
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES.'
+                DISPLAY 'FILE STATUS: ' WS-FS-TRANS
+                PERFORM FIM-PROC
+            END-IF
+            PERFORM P001-PROCESSA-LOTE
+            .
+
+       P001-PROCESSA-LOTE.
+            PERFORM UNTIL EOF-TRANS-OK
+                READ TRANS-FILE
+                    AT END
+                        SET EOF-TRANS-OK TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-CONT-LIDAS
+                        PERFORM PROC-TRANSACAO
+                END-READ
+            END-PERFORM
+            PERFORM FIM-PROC
+            .
+
+       PROC-TRANSACAO SECTION.
+       P002-DESPACHA.
+            EVALUATE TRUE
+                WHEN TR-CRIA
+                    PERFORM P002-CADASTRA
+                WHEN TR-ALTERA
+                    PERFORM P002-ALTERA
+                WHEN TR-LISTA
+                    PERFORM P002-LISTA
+                WHEN OTHER
+                    DISPLAY 'TRANSACAO ' WS-CONT-LIDAS
+                            ' IGNORADA - TIPO INVALIDO: ' TR-TIPO
+                    ADD 1 TO WS-CONT-IGNORADAS
+            END-EVALUATE
+            .
+
+       P002-CADASTRA.
+      * CREATE nao depende de ACCEPT nenhum, entao um lancamento novo
+      * passa direto pelas medias ja trazidas na transacao (sem
+      * passar pelo NOTECALC interativo) e segue para o CREATE de
+      * sempre.
+            INITIALIZE BOLETIM-COMPLETO
+            MOVE TR-NOME            TO WS-NOME-ALUNO
+            MOVE TR-MATERIA         TO WS-NOME-MATERIA
+            MOVE TR-ANO-LETIVO      TO WS-ANO-LETIVO
+            MOVE TR-TURMA           TO WS-TURMA
+            MOVE TR-ID-RESPONSAVEL  TO WS-ID-RESPONSAVEL
+            MOVE TR-MEDIA1          TO MEDIA1
+            MOVE TR-MEDIA2          TO MEDIA2
+            MOVE TR-MEDIA3          TO MEDIA3
+            MOVE TR-MEDIA4          TO MEDIA4
+            MOVE TR-FREQUENCIA      TO WS-FREQUENCIA
+            MOVE TR-PROFESSOR       TO WS-PROFESSOR
+            COMPUTE MEDIATOTAL ROUNDED =
+                (MEDIA1 + MEDIA2 + MEDIA3 + MEDIA4) / 4
+
+            IF WS-FREQUENCIA LESS WS-FREQUENCIA-MINIMA
+                MOVE 'REPROVADO'       TO WS-SITUACAO
+            ELSE
+                EVALUATE TRUE
+                    WHEN MEDIATOTAL LESS 5
+                        MOVE 'REPROVADO'       TO WS-SITUACAO
+                    WHEN MEDIATOTAL LESS 7
+                        MOVE 'EM RECUPERACAO'  TO WS-SITUACAO
+                    WHEN OTHER
+                        MOVE 'APROVADO'        TO WS-SITUACAO
+                END-EVALUATE
+            END-IF
+
+            CALL 'CREATE' USING BOLETIM-COMPLETO
+
+      * So conta como criado se CREATE realmente gravou o registro;
+      * uma materia invalida ou um ID duplicado por corrida entre
+      * CREATEs nao pode inflar o total do relatorio final.
+            IF CREATE-OK
+                ADD 1 TO WS-CONT-CRIADAS
+            ELSE
+                DISPLAY 'TRANSACAO ' WS-CONT-LIDAS
+                    ' IGNORADA - CREATE REJEITOU O CADASTRO (VEJA O '
+                    'ERRO ACIMA)'
+                ADD 1 TO WS-CONT-IGNORADAS
+            END-IF
+            .
+
+       P002-ALTERA.
+      * Aplica a alteracao com um REWRITE direto no arquivo indexado,
+      * recalculando a situacao pela mesma regra de frequencia/media
+      * de P002-CADASTRA, em vez de chamar UPDATT (cujo primeiro
+      * ACCEPT pede o ID do aluno no terminal e travaria o lote).
+            MOVE TR-ID TO F-ID
+            OPEN I-O BOLETIM
+            IF NOT FS-BOL-OK
+                DISPLAY 'TRANSACAO ' WS-CONT-LIDAS
+                    ' IGNORADA - ERRO AO ABRIR BOLETIM PARA ALTERACAO '
+                    '--> COD ' WS-FS-BOL
+                ADD 1 TO WS-CONT-IGNORADAS
+            ELSE
+                READ BOLETIM
+                    KEY IS F-ID
+                    INVALID KEY
+                        DISPLAY 'TRANSACAO ' WS-CONT-LIDAS
+                            ' IGNORADA - ALUNO INEXISTENTE, ID '
+                                                              TR-ID
+                        ADD 1 TO WS-CONT-IGNORADAS
+                    NOT INVALID KEY
+                        MOVE TR-NOME           TO F-NOME
+                        MOVE TR-MATERIA        TO F-MATERIA
+                        MOVE TR-ANO-LETIVO     TO F-ANO-LETIVO
+                        MOVE TR-TURMA          TO F-TURMA
+                        MOVE TR-ID-RESPONSAVEL TO F-ID-RESPONSAVEL
+                        MOVE TR-MEDIA1         TO F-MEDIA1
+                        MOVE TR-MEDIA2         TO F-MEDIA2
+                        MOVE TR-MEDIA3         TO F-MEDIA3
+                        MOVE TR-MEDIA4         TO F-MEDIA4
+                        MOVE TR-FREQUENCIA     TO F-FREQUENCIA
+                        MOVE TR-PROFESSOR      TO F-PROFESSOR
+                        COMPUTE F-MEDIATOTAL ROUNDED =
+                            (F-MEDIA1 + F-MEDIA2 + F-MEDIA3 + F-MEDIA4)
+                                / 4
+
+                        IF F-FREQUENCIA LESS WS-FREQUENCIA-MINIMA
+                            MOVE 'REPROVADO' TO F-STATUS
+                        ELSE
+                            EVALUATE TRUE
+                                WHEN F-MEDIATOTAL LESS 5
+                                    MOVE 'REPROVADO' TO F-STATUS
+                                WHEN F-MEDIATOTAL LESS 7
+                                    MOVE 'EM RECUPERACAO' TO F-STATUS
+                                WHEN OTHER
+                                    MOVE 'APROVADO' TO F-STATUS
+                            END-EVALUATE
+                        END-IF
+
+                        REWRITE BOLETIM-LINHA
+                        IF WS-FS-BOL = 0
+                            ADD 1 TO WS-CONT-ALTERADAS
+                        ELSE
+                            DISPLAY 'TRANSACAO ' WS-CONT-LIDAS
+                                ' IGNORADA - ERRO NO REWRITE --> COD '
+                                                            WS-FS-BOL
+                            ADD 1 TO WS-CONT-IGNORADAS
+                        END-IF
+                END-READ
+                CLOSE BOLETIM
+            END-IF
+            .
+
+       P002-LISTA.
+      * Grava uma listagem completa de BOLETIM em REPORT-FILE lendo o
+      * arquivo diretamente, no mesmo espirito do relatorio opcional
+      * de GETALL (P360-CABECALHO/P365-GRAVA-LINHA-REL), mas sem os
+      * filtros que GETALL pede por ACCEPT antes de montar a lista.
+            OPEN OUTPUT REPORT-FILE
+            IF WS-FS-REL NOT = 0
+                DISPLAY 'TRANSACAO ' WS-CONT-LIDAS
+                    ' IGNORADA - ERRO AO ABRIR O RELATORIO --> COD '
+                                                            WS-FS-REL
+                ADD 1 TO WS-CONT-IGNORADAS
+            ELSE
+                MOVE SPACES TO REL-LINHA
+                STRING 'LISTAGEM DE ALUNOS (BATCH)' DELIMITED BY SIZE
+                    INTO REL-LINHA
+                WRITE REL-LINHA
+                MOVE SPACES TO REL-LINHA
+                WRITE REL-LINHA
+
+                OPEN INPUT BOLETIM
+                IF FS-BOL-OK
+                    SET EOF-BOL-OK TO FALSE
+                    MOVE LOW-VALUES TO F-ID
+                    START BOLETIM KEY IS GREATER F-ID
+                        INVALID KEY SET EOF-BOL-OK TO TRUE
+                    END-START
+
+                    PERFORM UNTIL EOF-BOL-OK
+                        READ BOLETIM NEXT RECORD
+                            AT END
+                                SET EOF-BOL-OK TO TRUE
+                            NOT AT END
+                                ADD 1 TO WS-CONT-LISTADAS
+                                MOVE SPACES TO REL-LINHA
+                                STRING
+                                    F-ID      DELIMITED BY SIZE
+                                    ' '       DELIMITED BY SIZE
+                                    F-NOME    DELIMITED BY SIZE
+                                    ' '       DELIMITED BY SIZE
+                                    F-MATERIA DELIMITED BY SIZE
+                                    ' '       DELIMITED BY SIZE
+                                    F-STATUS  DELIMITED BY SIZE
+                                    INTO REL-LINHA
+                                WRITE REL-LINHA
+                        END-READ
+                    END-PERFORM
+                    CLOSE BOLETIM
+                ELSE
+                    DISPLAY 'TRANSACAO ' WS-CONT-LIDAS
+                        ' - ERRO AO ABRIR BOLETIM PARA A LISTAGEM '
+                        '--> COD ' WS-FS-BOL
+                END-IF
+
+                CLOSE REPORT-FILE
+                DISPLAY 'LISTAGEM GRAVADA EM: ' WS-PATH-RELATORIO
+            END-IF
+            .
+
+       FIM-PROC SECTION.
+       P999-ENCERRA.
+            CLOSE TRANS-FILE
+            DISPLAY '*** BATCH DE TRANSACOES - FIM ***'
+            DISPLAY 'TRANSACOES LIDAS: '     WS-CONT-LIDAS
+            DISPLAY 'ALUNOS CRIADOS (IMPORTACAO EM LOTE): '
+                                             WS-CONT-CRIADAS
+            DISPLAY 'ALUNOS ALTERADOS: '    WS-CONT-ALTERADAS
+            DISPLAY 'ALUNOS LISTADOS: '     WS-CONT-LISTADAS
+            DISPLAY 'TRANSACOES IGNORADAS: ' WS-CONT-IGNORADAS
+            STOP RUN
+            .
