@@ -14,23 +14,41 @@
            FILE-CONTROL.
                SELECT BOLETIM
                ASSIGN TO
-                   'D:\COBOL\bin\NOTASV2.DAT'
+                   WS-PATH-BOLETIM
                    ORGANIZATION IS INDEXED
-                   ACCESS MODE  IS RANDOM
+                   ACCESS MODE  IS DYNAMIC
                    RECORD KEY   IS F-ID
                    FILE STATUS IS WS-FS
                    .
+               SELECT CADASTRO-PF-FILE
+               ASSIGN TO
+                   WS-PATH-CADASTRO-PF
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS F-ID-PF
+                   FILE STATUS IS WS-FS-PF
+                   .
        DATA DIVISION.
        FILE SECTION.
            FD BOLETIM.
                COPY BOLETIM_DADOS.
+           FD CADASTRO-PF-FILE.
+               COPY CADASTRO-PF-DADOS.
        WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       77 WS-FS-MSG                        PIC X(40).
+       77 WS-FS-PF                         PIC 99.
+          88 FS-PF-OK                      VALUE 0.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
-          88 EXIT-OK                       VALUE 'F' FALSE 'N'.
+          88 EXIT-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-TIPO-BUSCA                    PIC X.
+       77 WS-NOME-BUSCA                    PIC X(30).
+       77 WS-ACHOU                         PIC X VALUE 'N'.
+          88 ACHOU-OK                      VALUE 'S' FALSE 'N'.
        LINKAGE SECTION.
            COPY INF-ALUNO.
        PROCEDURE DIVISION.
@@ -48,30 +66,131 @@
             OPEN INPUT BOLETIM
 
             IF FS-OK THEN
+                DISPLAY 'BUSCAR POR: <I> ID OU <N> NOME ? '
+                   ACCEPT WS-TIPO-BUSCA
 
-                DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO USER: '
-                   ACCEPT WS-ID-ALUNO
-
-                READ BOLETIM INTO BOLETIM-COMPLETO
-                KEY IS F-ID
-                   INVALID KEY
-                       DISPLAY 'CONTATO INEXISTENTE'
-                   NOT INVALID KEY
-                       DISPLAY WS-ID-ALUNO ' - ' WS-NOME-ALUNO
-                END-READ
+                EVALUATE WS-TIPO-BUSCA
+                    WHEN 'N'
+                        PERFORM P320-BUSCA-NOME
+                    WHEN OTHER
+                        PERFORM P310-BUSCA-ID
+                END-EVALUATE
             ELSE
                 DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTATOS.'
-                DISPLAY 'FILE STATUS: ' WS-FS
+                CALL 'FSMSG' USING WS-FS WS-FS-MSG
+                DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
             END-IF.
 
             CLOSE BOLETIM
 
-            DISPLAY
-                'TECLE: '
-                '<QUALQUER TECLA> PARA CONTINUAR, OU <F> PARA FINALIZAR'
-               ACCEPT WS-EXIT
+            DISPLAY 'DESEJA FINALIZAR O PROGRAMA ? S/N'
+               CALL 'CONFIRMA' USING WS-EXIT
                .
        P300-FIM.
+
+       P310-BUSCA-ID.
+            DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO USER: '
+               ACCEPT WS-ID-ALUNO
+
+            MOVE WS-ID-ALUNO    TO F-ID
+            READ BOLETIM
+            KEY IS F-ID
+               INVALID KEY
+                   DISPLAY 'CONTATO INEXISTENTE'
+               NOT INVALID KEY
+                   PERFORM P330-EXIBE
+            END-READ
+            .
+
+       P320-BUSCA-NOME.
+      * F-NOME nao e chave, entao a busca por nome percorre o
+      * arquivo sequencialmente comparando cada registro lido.
+            DISPLAY 'INFORME O NOME DO ALUNO: '
+               ACCEPT WS-NOME-BUSCA
+
+            SET ACHOU-OK    TO FALSE
+            SET EOF-OK      TO FALSE
+            MOVE LOW-VALUES TO F-ID
+            START BOLETIM KEY IS GREATER F-ID
+                INVALID KEY SET EOF-OK TO TRUE
+            END-START
+
+            PERFORM UNTIL EOF-OK
+                READ BOLETIM NEXT RECORD
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        IF F-NOME = WS-NOME-BUSCA
+                            SET ACHOU-OK TO TRUE
+                            PERFORM P330-EXIBE
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            IF NOT ACHOU-OK
+                DISPLAY 'NENHUM ALUNO ENCONTRADO COM ESSE NOME'
+            END-IF
+            .
+
+       P330-EXIBE.
+            DISPLAY 'ID: '       F-ID
+            DISPLAY 'NOME: '     FUNCTION TRIM(F-NOME)
+            DISPLAY 'MATERIA: '  F-MATERIA
+            DISPLAY 'ANO LETIVO: ' F-ANO-LETIVO
+            DISPLAY 'TURMA: '      F-TURMA
+            DISPLAY 'ID DO RESPONSAVEL: ' F-ID-RESPONSAVEL
+            DISPLAY 'NOTAS: '    F-MEDIA1
+                     ' / '       F-MEDIA2
+                     ' / '       F-MEDIA3
+                     ' / '       F-MEDIA4
+            DISPLAY 'MEDIA: '    F-MEDIATOTAL
+            DISPLAY 'FREQUENCIA: ' F-FREQUENCIA
+            DISPLAY 'PROFESSOR: ' FUNCTION TRIM(F-PROFESSOR)
+            DISPLAY 'SITUACAO: ' F-STATUS
+
+      * F-ID-ORIGINAL liga esta matricula a rematricula original (veja
+      * P30-REMATRICULA em BOLETIM_V.2.cbl); so exibe quando aponta
+      * para um ID diferente do proprio registro, para nao confundir
+      * o operador com uma matricula normal que nunca foi transferida.
+            IF F-ID-ORIGINAL NOT = 0 AND F-ID-ORIGINAL NOT = F-ID
+                DISPLAY 'ID ORIGINAL (MATRICULA ANTERIOR): '
+                                                      F-ID-ORIGINAL
+            END-IF
+
+            IF F-ID-RESPONSAVEL NOT = 0
+                PERFORM P335-BUSCA-RESPONSAVEL
+            END-IF
+            .
+
+       P335-BUSCA-RESPONSAVEL.
+      * Resolve o ID do responsavel contra o cadastro de pessoa
+      * fisica (CADASTROPF.DAT) para o boletim sair com o contato do
+      * responsavel, nao so o numero do ID.
+            MOVE F-ID-RESPONSAVEL TO F-ID-PF
+            OPEN INPUT CADASTRO-PF-FILE
+            IF FS-PF-OK THEN
+                READ CADASTRO-PF-FILE
+                    KEY IS F-ID-PF
+                    INVALID KEY
+                        DISPLAY 'RESPONSAVEL: CADASTRO NAO ENCONTRADO'
+                    NOT INVALID KEY
+                        DISPLAY 'RESPONSAVEL: '
+                            FUNCTION TRIM(F-PRIMEIRO-NOME) ' '
+                            FUNCTION TRIM(F-SEGUNDO-NOME)
+                        DISPLAY 'TELEFONE DO RESPONSAVEL: ('
+                            F-DDD ') ' F-PREFIXO '-' F-SUFIXO
+                        DISPLAY 'ENDERECO DO RESPONSAVEL: '
+                            FUNCTION TRIM(F-RUA) ' - '
+                            FUNCTION TRIM(F-BAIRRO) ' - '
+                            FUNCTION TRIM(F-CIDADE) '/' F-UF
+                END-READ
+                CLOSE CADASTRO-PF-FILE
+            ELSE
+                DISPLAY 'NAO FOI POSSIVEL ABRIR O CADASTRO DE '
+                        'RESPONSAVEIS.'
+            END-IF
+            .
+
        P900-FIM.
 
             GOBACK.
