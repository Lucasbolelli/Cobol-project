@@ -11,11 +11,11 @@
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
        01 CAMPO-DE-MEDIAS.
-           03 MEDIA1               PIC 9(02).
-           03 MEDIA2               PIC 9(02).
-           03 MEDIA3               PIC 9(02).
-           03 MEDIA4               PIC 9(02).
-           03 TOTALMED             PIC 9(02).
+           03 MEDIA1               PIC S9(02).
+           03 MEDIA2               PIC S9(02).
+           03 MEDIA3               PIC S9(02).
+           03 MEDIA4               PIC S9(02).
+           03 TOTALMED             PIC S9(02).
        PROCEDURE DIVISION USING CAMPO-DE-MEDIAS.
 
        P100-INICIO.
@@ -32,28 +32,28 @@
 
            DISPLAY 'ENTRE COM A PRIMEIRA NOTA: '
            ACCEPT MEDIA1
-           IF MEDIA1 NOT GREATER 10 THEN CONTINUE
+           IF MEDIA1 NOT LESS 0 AND MEDIA1 NOT GREATER 10 THEN CONTINUE
                ELSE
                    PERFORM P020-ERROR
            END-IF.
 
             DISPLAY 'ENTRE COM A SEGUNDA NOTA: '
            ACCEPT MEDIA2
-           IF MEDIA2 NOT GREATER 10 THEN CONTINUE
+           IF MEDIA2 NOT LESS 0 AND MEDIA2 NOT GREATER 10 THEN CONTINUE
                ELSE
                    PERFORM P020-ERROR
            END-IF.
 
             DISPLAY 'ENTRE COM A TERCEIRA NOTA: '
            ACCEPT MEDIA3
-           IF MEDIA3 NOT GREATER 10 THEN CONTINUE
+           IF MEDIA3 NOT LESS 0 AND MEDIA3 NOT GREATER 10 THEN CONTINUE
                ELSE
                    PERFORM P020-ERROR
            END-IF.
 
             DISPLAY 'ENTRE COM A QUARTA NOTA: '
            ACCEPT MEDIA4
-           IF MEDIA4 > 0 THEN GO TO P550-CALC
+           IF MEDIA4 NOT LESS 0 AND MEDIA4 NOT GREATER 10 THEN CONTINUE
                ELSE
                    PERFORM P020-ERROR
            END-IF.
