@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: GRAVA UMA LINHA DE TRILHA DE AUDITORIA (DATA/HORA,
+      *          OPERACAO, ID DO ALUNO E VALORES ANTES/DEPOIS) PARA
+      *          CREATE/UPDATT/DELCONTT, NO MESMO MOLDE DO HISTORICO
+      *          DE EXCLUSAO JA GRAVADO POR DELCONTT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITORIA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDIT-FILE
+               ASSIGN TO
+                   WS-PATH-AUDITORIA
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-AUDIT
+                   .
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE
+       DATA RECORD IS AUDIT-LINHA.
+       01 AUDIT-LINHA                  PIC X(140).
+       WORKING-STORAGE SECTION.
+       COPY FILE-PATHS.
+       77 WS-FS-AUDIT                  PIC 99.
+       77 WS-DATA-SISTEMA              PIC 9(08).
+       77 WS-DATA-FORMAT               PIC X(10).
+       77 WS-HORA-SISTEMA              PIC 9(08).
+       LINKAGE SECTION.
+       01 WS-AUD-OPERACAO              PIC X(10).
+       01 WS-AUD-ID                    PIC 9(06).
+       01 WS-AUD-ANTES                 PIC X(40).
+       01 WS-AUD-DEPOIS                PIC X(40).
+       PROCEDURE DIVISION USING WS-AUD-OPERACAO WS-AUD-ID
+                                WS-AUD-ANTES WS-AUD-DEPOIS.
+
+       P100-INICIO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           CALL 'DATAFMT' USING WS-DATA-SISTEMA WS-DATA-FORMAT
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FS-AUDIT <> 0
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           STRING
+               'DATA: '       DELIMITED BY SIZE WS-DATA-FORMAT
+               ' HORA: '      DELIMITED BY SIZE WS-HORA-SISTEMA
+               ' OPERACAO: '  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUD-OPERACAO) DELIMITED BY SIZE
+               ' ID: '        DELIMITED BY SIZE WS-AUD-ID
+               ' ANTES: '     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUD-ANTES) DELIMITED BY SIZE
+               ' DEPOIS: '    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUD-DEPOIS) DELIMITED BY SIZE
+               INTO AUDIT-LINHA
+
+           WRITE AUDIT-LINHA
+           CLOSE AUDIT-FILE
+           GOBACK
+           .
