@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: VALIDA UMA RESPOSTA S/N, REPETINDO O ACCEPT ATE O
+      *          OPERADOR DIGITAR UMA OPCAO VALIDA (MESMA IDEIA DO
+      *          88-LEVEL CAGUEI/HOJE EM SET.cbl, SO QUE COMPARTILHADA)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIRMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 WS-RESPOSTA              PIC X.
+          88 WS-RESPOSTA-VALIDA    VALUE 'S' 'N'.
+       PROCEDURE DIVISION USING WS-RESPOSTA.
+
+       P100-INICIO.
+           PERFORM WITH TEST AFTER UNTIL WS-RESPOSTA-VALIDA
+               ACCEPT WS-RESPOSTA
+               IF NOT WS-RESPOSTA-VALIDA
+                   DISPLAY 'RESPOSTA INVALIDA. DIGITE S OU N: '
+               END-IF
+           END-PERFORM
+           GOBACK
+           .
