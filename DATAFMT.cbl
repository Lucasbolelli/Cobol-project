@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author: LUCAS BOLELLI
+      * Date: 08/08/2026
+      * Purpose: FORMATA A DATA DO SISTEMA (YYYYMMDD) PARA YYYY/MM/DD
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAFMT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 WS-DATA-SISTEMA          PIC 9(08).
+       01 WS-DATA-FORMAT           PIC X(10).
+       PROCEDURE DIVISION USING WS-DATA-SISTEMA WS-DATA-FORMAT.
+
+       P100-INICIO.
+           MOVE WS-DATA-SISTEMA(01:04) TO WS-DATA-FORMAT(01:04)
+           MOVE '/' TO WS-DATA-FORMAT(05:01)
+           MOVE WS-DATA-SISTEMA(05:02) TO WS-DATA-FORMAT(06:02)
+           MOVE '/' TO WS-DATA-FORMAT(08:01)
+           MOVE WS-DATA-SISTEMA(07:02) TO WS-DATA-FORMAT(09:02)
+           GOBACK
+           .
